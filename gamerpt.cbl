@@ -0,0 +1,399 @@
+      ****************************************************************
+      *            IDENTIFICATION DIVISION                         ***
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAMERPT.
+      ****************************************************************
+      *            ENVIRONMENT DIVISION                           ***
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAMEHIST ASSIGN TO GAMEHIST
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT RPTOUT   ASSIGN TO RPTOUT
+                  ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+      **           DATA DIVISION                                   ***
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAMEHIST
+           RECORDING MODE IS F.
+       COPY GAMEHIST.
+
+       FD  RPTOUT
+           RECORDING MODE IS F.
+       01  RPT-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * WS-VARIABLES
+       01 WS-EOF-FLAG          PIC X(01) VALUE 'N'.
+           88  WS-EOF                    VALUE 'Y'.
+       01 WS-READ-COUNT        PIC 9(07) VALUE 0.
+
+       01 WS-SHIFT-NUM         PIC 9(01).
+       01 WS-SHIFT-STATS.
+           02  WS-SHIFT-ENTRY OCCURS 3 TIMES.
+               03  WS-SHIFT-GAMES  PIC 9(07) VALUE 0.
+               03  WS-SHIFT-WINS   PIC 9(07) VALUE 0.
+       01 WS-SHIFT-PCT         PIC S9(3)V9(2) USAGE COMP-3.
+       01 WS-SHIFT-NAME        PIC X(12).
+
+       01 WS-MAX-WORDS         PIC 9(04) COMP VALUE 500.
+       01 WS-WORD-COUNT        PIC 9(04) COMP VALUE 0.
+       01 WS-SEARCH-SUB        PIC 9(04) COMP.
+       01 WS-FOUND-SUB         PIC 9(04) COMP.
+       01 WS-RANK              PIC 9(02).
+       01 WS-BEST-SUB          PIC 9(04) COMP.
+       01 WS-BEST-PCT          PIC S9(3)V9(2) USAGE COMP-3.
+       01 WS-THIS-PCT          PIC S9(3)V9(2) USAGE COMP-3.
+
+       01 WS-WORD-TABLE.
+           02  WS-WT-ENTRY OCCURS 500 TIMES.
+               03  WS-WT-WORDID    PIC S9(9) USAGE COMP.
+               03  WS-WT-WORD      PIC X(30).
+               03  WS-WT-GAMES     PIC 9(07) VALUE 0.
+               03  WS-WT-LOSSES    PIC 9(07) VALUE 0.
+               03  WS-WT-PRINTED   PIC X(01) VALUE 'N'.
+                   88  WS-WT-IS-PRINTED     VALUE 'Y'.
+
+       01 WS-HEADING1.
+           02  FILLER          PIC X(29) VALUE
+                                     'END OF DAY OPERATIONS REPORT'.
+       01 WS-HEADING2.
+           02  FILLER          PIC X(33) VALUE
+                                     'GAMES PLAYED / WIN RATE BY SHIFT'.
+       01 WS-SHIFT-LINE.
+           02  WSL-NAME        PIC X(12).
+           02  WSL-GAMES       PIC ZZZ,ZZ9.
+           02  FILLER          PIC X(02) VALUE SPACES.
+           02  WSL-WINS        PIC ZZZ,ZZ9.
+           02  FILLER          PIC X(02) VALUE SPACES.
+           02  WSL-PCT         PIC ZZ9.9.
+           02  FILLER          PIC X(01) VALUE '%'.
+
+       01 WS-HEADING3.
+           02  FILLER          PIC X(30) VALUE
+                                     'WORST 10 WORDS BY LOSS RATE'.
+       01 WS-WORST-LINE.
+           02  WWL-WORDID      PIC ZZZZZZZZ9.
+           02  FILLER          PIC X(02) VALUE SPACES.
+           02  WWL-WORD        PIC X(30).
+           02  FILLER          PIC X(02) VALUE SPACES.
+           02  WWL-GAMES       PIC ZZZ,ZZ9.
+           02  FILLER          PIC X(02) VALUE SPACES.
+           02  WWL-LOSSES      PIC ZZZ,ZZ9.
+           02  FILLER          PIC X(02) VALUE SPACES.
+           02  WWL-PCT         PIC ZZ9.9.
+           02  FILLER          PIC X(01) VALUE '%'.
+
+       01 WS-HEADING4.
+           02  FILLER          PIC X(40) VALUE
+                     'WORDIDS NEVER PLAYED'.
+       01 WS-NEVER-LINE.
+           02  WNL-WORDID      PIC ZZZZZZZZ9.
+           02  FILLER          PIC X(02) VALUE SPACES.
+           02  WNL-WORD        PIC X(30).
+       01 WS-NEVER-COUNT       PIC 9(07) VALUE 0.
+       01 WS-NEVER-TOTAL-LINE.
+           02  FILLER          PIC X(24) VALUE
+                                     'WORDIDS NEVER SELECTED:'.
+           02  WNT-COUNT       PIC ZZZ,ZZ9.
+
+       COPY WORDSDB2.
+      * DB2 AREA
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+      ****************************************************************
+      **           PROCEDURE DIVISION                              ***
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+      *A MAIN SECTION
+      ****************************************************************
+       A-MAIN SECTION.
+           OPEN INPUT GAMEHIST
+           OPEN OUTPUT RPTOUT
+
+           PERFORM B-READ-GAMEHIST
+           PERFORM C-PROCESS-RECORD UNTIL WS-EOF
+
+           PERFORM D-PRINT-SHIFT-REPORT
+           PERFORM E-PRINT-WORST-WORDS
+           PERFORM F-PRINT-NEVER-SELECTED
+
+           CLOSE GAMEHIST
+           CLOSE RPTOUT
+           STOP RUN
+           .
+      ****************************************************************
+      *QA DECLARE NSCSR SECTION                                      *
+      *ALL ACTIVE WORDS, CHECKED AGAINST WS-WORD-TABLE (BUILT FROM   *
+      *GAMEHIST ABOVE) TO FIND WORDIDS NEVER SELECTED BY QC-SELECT - *
+      *DECLARED HERE, AHEAD OF ITS FIRST OPEN IN F-PRINT-NEVER-      *
+      *SELECTED                                                       *
+      ****************************************************************
+       QA-DECLARE-NSCSR SECTION.
+           EXEC SQL
+             DECLARE NSCSR CURSOR FOR
+             SELECT WORDID, WORD
+             FROM USER11.WORDSDB2
+             WHERE ACTIVE_FLAG = 'Y'
+             ORDER BY WORDID
+           END-EXEC
+           .
+      ****************************************************************
+      *B READ GAMEHIST SECTION                                       *
+      ****************************************************************
+       B-READ-GAMEHIST SECTION.
+           READ GAMEHIST
+              AT END SET WS-EOF TO TRUE
+           END-READ
+           .
+      ****************************************************************
+      *C PROCESS RECORD SECTION                                      *
+      *TALLIES ONE GAMEHIST ENTRY INTO THE SHIFT AND PER-WORD TABLES *
+      ****************************************************************
+       C-PROCESS-RECORD SECTION.
+           ADD 1 TO WS-READ-COUNT
+           PERFORM CA-DETERMINE-SHIFT
+           PERFORM CB-UPDATE-SHIFT-STATS
+           PERFORM CC-UPDATE-WORD-STATS
+           PERFORM B-READ-GAMEHIST
+           .
+      ****************************************************************
+      *CA DETERMINE SHIFT SECTION                                    *
+      *1=DAY (0800-1559) 2=EVENING (1600-2359) 3=NIGHT (0000-0759)   *
+      ****************************************************************
+       CA-DETERMINE-SHIFT SECTION.
+           EVALUATE TRUE
+           WHEN GH-PLAY-TIME(1:2) < '08'
+             MOVE 3 TO WS-SHIFT-NUM
+           WHEN GH-PLAY-TIME(1:2) < '16'
+             MOVE 1 TO WS-SHIFT-NUM
+           WHEN OTHER
+             MOVE 2 TO WS-SHIFT-NUM
+           END-EVALUATE
+           .
+      ****************************************************************
+      *CB UPDATE SHIFT STATS SECTION                                 *
+      ****************************************************************
+       CB-UPDATE-SHIFT-STATS SECTION.
+           ADD 1 TO WS-SHIFT-GAMES(WS-SHIFT-NUM)
+           IF GH-WON
+              ADD 1 TO WS-SHIFT-WINS(WS-SHIFT-NUM)
+           END-IF
+           .
+      ****************************************************************
+      *CC UPDATE WORD STATS SECTION                                  *
+      *FINDS OR ADDS THE TABLE ENTRY FOR GH-WORDID AND TALLIES THIS  *
+      *GAME AGAINST IT                                                *
+      ****************************************************************
+       CC-UPDATE-WORD-STATS SECTION.
+           PERFORM CD-FIND-WORD-ENTRY
+           IF WS-FOUND-SUB = ZERO
+              PERFORM CE-ADD-WORD-ENTRY
+           END-IF
+
+           IF WS-FOUND-SUB NOT = ZERO
+              ADD 1 TO WS-WT-GAMES(WS-FOUND-SUB)
+              IF GH-LOST
+                 ADD 1 TO WS-WT-LOSSES(WS-FOUND-SUB)
+              END-IF
+           END-IF
+           .
+      ****************************************************************
+      *CD FIND WORD ENTRY SECTION                                    *
+      *LINEAR SEARCH OF WS-WORD-TABLE FOR GH-WORDID - SETS            *
+      *WS-FOUND-SUB TO ZERO WHEN NOT PRESENT                          *
+      ****************************************************************
+       CD-FIND-WORD-ENTRY SECTION.
+           MOVE ZERO TO WS-FOUND-SUB
+           MOVE 1 TO WS-SEARCH-SUB
+           PERFORM CD1-SEARCH-STEP
+                   UNTIL WS-SEARCH-SUB > WS-WORD-COUNT
+                      OR WS-FOUND-SUB NOT = ZERO
+           .
+       CD1-SEARCH-STEP SECTION.
+           IF WS-WT-WORDID(WS-SEARCH-SUB) = GH-WORDID
+              MOVE WS-SEARCH-SUB TO WS-FOUND-SUB
+           ELSE
+              ADD 1 TO WS-SEARCH-SUB
+           END-IF
+           .
+      ****************************************************************
+      *CE ADD WORD ENTRY SECTION                                     *
+      *ADDS A NEW TABLE ENTRY FOR A WORDID NOT YET SEEN THIS RUN -    *
+      *SILENTLY STOPS TRACKING NEW WORDIDS PAST WS-MAX-WORDS, WHICH   *
+      *IS SIZED WELL ABOVE ANY WORD LIST THIS SHOP HAS RUN            *
+      ****************************************************************
+       CE-ADD-WORD-ENTRY SECTION.
+           IF WS-WORD-COUNT < WS-MAX-WORDS
+              ADD 1 TO WS-WORD-COUNT
+              MOVE WS-WORD-COUNT TO WS-FOUND-SUB
+              MOVE GH-WORDID TO WS-WT-WORDID(WS-FOUND-SUB)
+              MOVE GH-WORD TO WS-WT-WORD(WS-FOUND-SUB)
+              MOVE ZERO TO WS-WT-GAMES(WS-FOUND-SUB)
+              MOVE ZERO TO WS-WT-LOSSES(WS-FOUND-SUB)
+              MOVE 'N' TO WS-WT-PRINTED(WS-FOUND-SUB)
+           END-IF
+           .
+      ****************************************************************
+      *D PRINT SHIFT REPORT SECTION                                  *
+      ****************************************************************
+       D-PRINT-SHIFT-REPORT SECTION.
+           WRITE RPT-RECORD FROM WS-HEADING1
+           WRITE RPT-RECORD FROM WS-HEADING2
+
+           MOVE 1 TO WS-SHIFT-NUM
+           MOVE 'DAY 0800' TO WS-SHIFT-NAME
+           PERFORM DA-PRINT-ONE-SHIFT
+
+           MOVE 2 TO WS-SHIFT-NUM
+           MOVE 'EVE 1600' TO WS-SHIFT-NAME
+           PERFORM DA-PRINT-ONE-SHIFT
+
+           MOVE 3 TO WS-SHIFT-NUM
+           MOVE 'NIGHT 0000' TO WS-SHIFT-NAME
+           PERFORM DA-PRINT-ONE-SHIFT
+           .
+      ****************************************************************
+      *DA PRINT ONE SHIFT SECTION                                    *
+      ****************************************************************
+       DA-PRINT-ONE-SHIFT SECTION.
+           MOVE WS-SHIFT-NAME TO WSL-NAME
+           MOVE WS-SHIFT-GAMES(WS-SHIFT-NUM) TO WSL-GAMES
+           MOVE WS-SHIFT-WINS(WS-SHIFT-NUM) TO WSL-WINS
+
+           IF WS-SHIFT-GAMES(WS-SHIFT-NUM) = ZERO
+              MOVE ZERO TO WS-SHIFT-PCT
+           ELSE
+              COMPUTE WS-SHIFT-PCT ROUNDED =
+                      (WS-SHIFT-WINS(WS-SHIFT-NUM) * 100)
+                       / WS-SHIFT-GAMES(WS-SHIFT-NUM)
+           END-IF
+           MOVE WS-SHIFT-PCT TO WSL-PCT
+
+           WRITE RPT-RECORD FROM WS-SHIFT-LINE
+           .
+      ****************************************************************
+      *E PRINT WORST WORDS SECTION                                   *
+      *SELECTS THE 10 HIGHEST LOSS-RATE WORDS OFF WS-WORD-TABLE, ONE *
+      *SELECTION PASS PER RANK SINCE THE TABLE IS SMALL              *
+      ****************************************************************
+       E-PRINT-WORST-WORDS SECTION.
+           WRITE RPT-RECORD FROM WS-HEADING3
+
+           PERFORM VARYING WS-RANK FROM 1 BY 1 UNTIL WS-RANK > 10
+              PERFORM EA-FIND-WORST-UNPRINTED
+              IF WS-BEST-SUB NOT = ZERO
+                 PERFORM EB-PRINT-WORST-ENTRY
+              END-IF
+           END-PERFORM
+           .
+      ****************************************************************
+      *EA FIND WORST UNPRINTED SECTION                                *
+      *FINDS THE NOT-YET-PRINTED TABLE ENTRY WITH THE HIGHEST LOSS   *
+      *RATE (GAMES = ZERO ENTRIES ARE NEVER CANDIDATES)              *
+      ****************************************************************
+       EA-FIND-WORST-UNPRINTED SECTION.
+           MOVE ZERO TO WS-BEST-SUB
+           MOVE -1 TO WS-BEST-PCT
+           MOVE 1 TO WS-SEARCH-SUB
+           PERFORM EA1-CHECK-ONE-ENTRY
+                   UNTIL WS-SEARCH-SUB > WS-WORD-COUNT
+           .
+       EA1-CHECK-ONE-ENTRY SECTION.
+           IF WS-WT-PRINTED(WS-SEARCH-SUB) = 'N'
+              AND WS-WT-GAMES(WS-SEARCH-SUB) NOT = ZERO
+              COMPUTE WS-THIS-PCT ROUNDED =
+                      (WS-WT-LOSSES(WS-SEARCH-SUB) * 100)
+                       / WS-WT-GAMES(WS-SEARCH-SUB)
+              IF WS-THIS-PCT > WS-BEST-PCT
+                 MOVE WS-THIS-PCT TO WS-BEST-PCT
+                 MOVE WS-SEARCH-SUB TO WS-BEST-SUB
+              END-IF
+           END-IF
+           ADD 1 TO WS-SEARCH-SUB
+           .
+      ****************************************************************
+      *EB PRINT WORST ENTRY SECTION                                  *
+      ****************************************************************
+       EB-PRINT-WORST-ENTRY SECTION.
+           MOVE 'Y' TO WS-WT-PRINTED(WS-BEST-SUB)
+           MOVE WS-WT-WORDID(WS-BEST-SUB) TO WWL-WORDID
+           MOVE WS-WT-WORD(WS-BEST-SUB) TO WWL-WORD
+           MOVE WS-WT-GAMES(WS-BEST-SUB) TO WWL-GAMES
+           MOVE WS-WT-LOSSES(WS-BEST-SUB) TO WWL-LOSSES
+           MOVE WS-BEST-PCT TO WWL-PCT
+           WRITE RPT-RECORD FROM WS-WORST-LINE
+           .
+      ****************************************************************
+      *F PRINT NEVER SELECTED SECTION                                *
+      *WALKS EVERY ACTIVE WORDSDB2 ROW AND FLAGS ANY WORDID NOT       *
+      *FOUND IN WS-WORD-TABLE - THOSE NEVER CAME UP IN A GAME AT ALL *
+      ****************************************************************
+       F-PRINT-NEVER-SELECTED SECTION.
+           WRITE RPT-RECORD FROM WS-HEADING4
+           MOVE ZERO TO WS-NEVER-COUNT
+
+           EXEC SQL
+             OPEN NSCSR
+           END-EXEC
+
+           PERFORM FA-FETCH-WORD-ROW
+           PERFORM FB-CHECK-WORD-ROW
+                   UNTIL SQLCODE NOT = ZERO
+
+           EXEC SQL
+             CLOSE NSCSR
+           END-EXEC
+
+           MOVE WS-NEVER-COUNT TO WNT-COUNT
+           WRITE RPT-RECORD FROM WS-NEVER-TOTAL-LINE
+           .
+      ****************************************************************
+      *FA FETCH WORD ROW SECTION                                     *
+      ****************************************************************
+       FA-FETCH-WORD-ROW SECTION.
+           EXEC SQL
+             FETCH NSCSR
+             INTO  :WORDID, :WORD
+           END-EXEC
+           .
+      ****************************************************************
+      *FB CHECK WORD ROW SECTION                                     *
+      ****************************************************************
+       FB-CHECK-WORD-ROW SECTION.
+           PERFORM FC-SEARCH-PLAYED
+           IF WS-FOUND-SUB = ZERO
+              ADD 1 TO WS-NEVER-COUNT
+              MOVE WORDID TO WNL-WORDID
+              MOVE WORD TO WNL-WORD
+              WRITE RPT-RECORD FROM WS-NEVER-LINE
+           END-IF
+
+           PERFORM FA-FETCH-WORD-ROW
+           .
+      ****************************************************************
+      *FC SEARCH PLAYED SECTION                                      *
+      *LINEAR SEARCH OF WS-WORD-TABLE FOR THE CURRENT WORDSDB2 ROW's *
+      *WORDID - SETS WS-FOUND-SUB TO ZERO WHEN NEVER PLAYED           *
+      ****************************************************************
+       FC-SEARCH-PLAYED SECTION.
+           MOVE ZERO TO WS-FOUND-SUB
+           MOVE 1 TO WS-SEARCH-SUB
+           PERFORM FC1-SEARCH-STEP
+                   UNTIL WS-SEARCH-SUB > WS-WORD-COUNT
+                      OR WS-FOUND-SUB NOT = ZERO
+           .
+       FC1-SEARCH-STEP SECTION.
+           IF WS-WT-WORDID(WS-SEARCH-SUB) = WORDID
+              MOVE WS-SEARCH-SUB TO WS-FOUND-SUB
+           ELSE
+              ADD 1 TO WS-SEARCH-SUB
+           END-IF
+           .
