@@ -1,390 +1,850 @@
-      ****************************************************************
-      *            IDENTIFICATION DIVISION                         ***
-      ****************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. WORDGAME.
-      ****************************************************************
-      *            ENVIRONMENT DIVISION                           ***
-      ****************************************************************
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      ****************************************************************
-      **           DATA DIVISION                                   ***
-      ****************************************************************
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-      * WS-VARIABLES
-       01 WS-MAXWORDID        PIC S9(9) USAGE COMP.
-       01 WS-WORDID           PIC S9(9) USAGE COMP.
-       01 WS-RANDOMNR         PIC S9V9(6) COMP-3.
-       01 WS-RANDOMID         PIC S9(9) USAGE COMP.
-       01 WS-WORD             PIC X(10).
-       01 WS-I                PIC 9(02) COMP VALUE 1.
-       01 WS-CHAR-COUNT       PIC 9(02) VALUE 0.
-       01 WS-POS              PIC 9(02) VALUE 1.
-       01 WS-GUESS            PIC X(10).
-
-       01 WS-WORD-TEMP        PIC 9(02).
-       01 WS-MAXCHAR          PIC 9(02) VALUE 10.
-       01 WS-WORD-LENGTH      PIC 9(02) VALUE 0.
-
-       01 SWITCHES            PIC 9.
-          88 1STSCR-SWITCH              VALUE 1.
-          88 2NDSCR-SWITCH              VALUE 2.
-          88 3RDSCR-SWITCH              VALUE 3.
-
-       01 WS-COUNTER1         PIC 9(02).
-       01 WS-COUNTER2         PIC 9(02).
-
-       01 WS-COMMAREA         PIC 9(02).
-
-       COPY DFHAID.
-       COPY DFHBMSCA.
-       COPY WORDS.
-       COPY WORDSDB2.
-      * DB2 AREA
-           EXEC SQL
-             INCLUDE SQLCA
-           END-EXEC.
-
-      *LINKAGE SECTION.
-      *01 DFHCOMMAREA    PIC X(02).
-       LINKAGE SECTION.
-       01 DFHCOMMAREA    PIC 9(02).
-
-      ****************************************************************
-      **           PROCEDURE DIVISION                              ***
-      ****************************************************************
-       PROCEDURE DIVISION.
-      ****************************************************************
-      *A MAIN SECTION
-      ****************************************************************
-       A-MAIN SECTION.
-           PERFORM B-CICS-SECTION
-           GOBACK
-           .
-      ****************************************************************
-      *B CICS SECTION                                                *
-      *LOGIC FOR DIFFERENT KEY PRESSES IN CICS                       *
-      ****************************************************************
-       B-CICS-SECTION.
-
-           EVALUATE TRUE
-           WHEN EIBCALEN = ZERO
-      *       LOGIC FOR THE FIRST CALL OF THE PROGRAM
-             MOVE LOW-VALUES TO HOMESCRO
-             MOVE 0 TO WS-COMMAREA
-             PERFORM QA-MAXWORD
-             PERFORM C-SEND-MAP2
-             SET 1STSCR-SWITCH TO TRUE
-
-           WHEN EIBAID = DFHCLEAR
-      *       LOGIC FOR WHEN THE USER PRESSES THE CLEAR KEY
-             MOVE LOW-VALUES TO GAMESCRO
-             PERFORM C-SEND-MAP
-
-           WHEN EIBAID = DFHENTER AND 2NDSCR-SWITCH
-      *       USER PRESSES ENTER KEY
-             MOVE LOW-VALUES TO GAMESCRO
-             INITIALIZE MSG1O
-             PERFORM D-RECEIVE-MAP
-             PERFORM FA-CHECK-INPUT
-             PERFORM FB-DRAW-HANGMAN
-             PERFORM FC-CHECK-WINLOSS
-             PERFORM E-SEND-DATA
-
-           WHEN EIBAID = DFHPF2
-      *       F2 NEW GAME
-             MOVE LOW-VALUES TO GAMESCRO
-             MOVE 0 TO WS-COUNTER1
-             MOVE 0 TO WS-COUNTER2
-             MOVE SPACES TO WS-GUESS
-             PERFORM QA-MAXWORD
-             PERFORM QB-RANDOMIZE
-             PERFORM QC-SELECT
-             PERFORM QD-MAPATTR
-             PERFORM C-SEND-MAP
-             SET 2NDSCR-SWITCH TO TRUE
-
-           WHEN EIBAID = DFHPF3
-      *       F3 EXIT GAME
-             MOVE LOW-VALUES TO GAMESCRO
-             MOVE 'END OF GAME. PRESS CLEAR'
-               TO MSG2O
-             PERFORM E-SEND-DATA
-             EXEC CICS
-               RETURN
-             END-EXEC
-
-           WHEN OTHER
-             IF 2NDSCR-SWITCH
-      *       LOGIC FOR ANY OTHER CASES
-                MOVE LOW-VALUES TO GAMESCRO
-                MOVE 'INVALID KEY PRESSED' TO MSG1O
-                PERFORM E-SEND-DATA
-             END-IF
-           END-EVALUATE
-
-           EXEC CICS
-             RETURN TRANSID('WRDS')
-             COMMAREA (WS-COMMAREA)
-             LENGTH(02)
-           END-EXEC
-           .
-      ****************************************************************
-      *C SEND MAP SECTION                                            *
-      ****************************************************************
-       C-SEND-MAP SECTION.
-           EXEC CICS SEND
-             MAP     ('GAMESCR')
-             MAPSET  ('WORDS')
-             FROM    (GAMESCRO)
-             ERASE
-           END-EXEC
-           .
-      ****************************************************************
-      *C SEND MAP SECTION                                            *
-      ****************************************************************
-       C-SEND-MAP2 SECTION.
-           EXEC CICS SEND
-             MAP     ('HOMESCR')
-             MAPSET  ('WORDS')
-             FROM    (HOMESCRO)
-             ERASE
-           END-EXEC
-           .
-      ****************************************************************
-      *D RECEIVE MAP SECTION                                         *
-      ****************************************************************
-       D-RECEIVE-MAP SECTION.
-           EXEC CICS RECEIVE
-             MAP     ('GAMESCR')
-             MAPSET  ('WORDS')
-             INTO    (GAMESCRI)
-           END-EXEC
-           .
-      ****************************************************************
-      *E SEND DATA SECTION                                           *
-      ****************************************************************
-       E-SEND-DATA SECTION.
-           EXEC CICS SEND
-             MAP     ('GAMESCR')
-             MAPSET  ('WORDS')
-             FROM    (GAMESCRO)
-             DATAONLY
-           END-EXEC
-           .
-      ****************************************************************
-      *F CHECK INPUT SECTION                                         *
-      ****************************************************************
-       FA-CHECK-INPUT SECTION.
-            INITIALIZE MSG1O
-            MOVE 0 TO WS-CHAR-COUNT
-            INSPECT WORD TALLYING WS-CHAR-COUNT FOR ALL INPUTI
-
-            IF WS-CHAR-COUNT = 0 AND INPUTI IS ALPHABETIC
-               MOVE 'WRONG CHARACTER!' TO MSG1O
-               ADD 1 TO WS-COUNTER1
-      *        MOVE WS-COUNTER1 TO MSG4O
-                EVALUATE TRUE
-                 WHEN WS-COUNTER1 = 1
-                      MOVE INPUTI TO CHARW1O
-                 WHEN WS-COUNTER1 = 2
-                      MOVE INPUTI TO CHARW2O
-                 WHEN WS-COUNTER1 = 3
-                      MOVE INPUTI TO CHARW3O
-                 WHEN WS-COUNTER1 = 4
-                      MOVE INPUTI TO CHARW4O
-                 WHEN WS-COUNTER1 = 5
-                      MOVE INPUTI TO CHARW5O
-                 WHEN WS-COUNTER1 = 6
-                      MOVE INPUTI TO CHARW6O
-                 WHEN WS-COUNTER1 = 7
-                      MOVE INPUTI TO CHARW7O
-                 WHEN WS-COUNTER1 = 8
-                      MOVE INPUTI TO CHARW8O
-                 WHEN WS-COUNTER1 = 9
-                      MOVE INPUTI TO CHARW9O
-                 WHEN WS-COUNTER1 = 10
-                      MOVE INPUTI TO CHARW10O
-                END-EVALUATE
-            ELSE
-                ADD 1 TO WS-COUNTER2
-      *         MOVE WS-COUNTER2 TO MSG2O
-                PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > 10
-                   IF INPUTI = WORD(WS-POS:1)
-                       EVALUATE WS-POS
-                           WHEN 1  MOVE INPUTI TO CHAR1O WS-GUESS(1:1)
-                           WHEN 2  MOVE INPUTI TO CHAR2O WS-GUESS(2:1)
-                           WHEN 3  MOVE INPUTI TO CHAR3O WS-GUESS(3:1)
-                           WHEN 4  MOVE INPUTI TO CHAR4O WS-GUESS(4:1)
-                           WHEN 5  MOVE INPUTI TO CHAR5O WS-GUESS(5:1)
-                           WHEN 6  MOVE INPUTI TO CHAR6O WS-GUESS(6:1)
-                           WHEN 7  MOVE INPUTI TO CHAR7O WS-GUESS(7:1)
-                           WHEN 8  MOVE INPUTI TO CHAR8O WS-GUESS(8:1)
-                           WHEN 9  MOVE INPUTI TO CHAR9O WS-GUESS(9:1)
-                           WHEN 10 MOVE INPUTI TO CHAR10O WS-GUESS(10:1)
-                   END-IF
-                END-PERFORM
-
-            END-IF
-           .
-      ****************************************************************
-      *F CHECK RESULT SECTION                                        *
-      ****************************************************************
-       FB-DRAW-HANGMAN SECTION.
-           EVALUATE WS-COUNTER1
-             WHEN 1  MOVE '- - -' TO HBASEO
-             WHEN 2  MOVE '|'     TO HLINE5O
-             WHEN 3  MOVE '|'     TO HLINE4O
-             WHEN 4  MOVE '|'     TO HLINE3O
-             WHEN 5  MOVE '|'     TO HLINE2O
-             WHEN 6  MOVE '_____' TO HVLINEO
-             WHEN 7  MOVE '|'     TO HLINE1O
-             WHEN 8  MOVE 'O'     TO HHEADO
-             WHEN 9  MOVE '/|\'   TO HLHANDO
-             WHEN 10 MOVE '/'     TO HLFOOT1O
-                     MOVE '\'     TO HLFOOT2O
-           END-EVALUATE
-           .
-      ****************************************************************
-      *F CHECK RESULT SECTION                                        *
-      ****************************************************************
-       FC-CHECK-WINLOSS SECTION.
-
-             EVALUATE TRUE
-              WHEN WS-GUESS = WORD
-                 MOVE 'YOU WIN!' TO MSG5O
-                 PERFORM X-EXIT
-                 MOVE DFHPROTN TO INPUTA
-              WHEN WS-COUNTER1 = 10
-                 MOVE 'GAME OVER' TO MSG4O
-                 MOVE WORD TO MSG3O
-                 PERFORM X-EXIT
-                 MOVE DFHPROTN TO INPUTA
-             END-EVALUATE
-             .
-      ****************************************************************
-      *Q DB2 SECTION                                                 *
-      ****************************************************************
-       QA-MAXWORD SECTION.
-           INITIALIZE WORDID
-           EXEC SQL
-             SELECT  MAX(WORDID)
-             INTO   :WORDID
-             FROM USER11.WORDSDB2
-           END-EXEC
-           IF SQLCODE = 100
-           MOVE 'SELECT MAX NOT SUCCESFUL' TO MSG1O
-             PERFORM X-EXIT
-           END-IF
-           MOVE WORDID TO NUMWORDSO
-           .
-
-       QB-RANDOMIZE SECTION.
-           INITIALIZE WS-RANDOMID WS-RANDOMNR
-           EXEC SQL
-             SELECT  RAND()
-             INTO   :WS-RANDOMNR
-             FROM USER11.WORDSDB2
-             FETCH FIRST 1 ROW ONLY
-           END-EXEC
-
-           EVALUATE TRUE
-           WHEN SQLCODE = 100
-             MOVE 'RAND SELECT NOT SUCCESFUL' TO MSG1O
-             PERFORM X-EXIT
-           END-EVALUATE
-           COMPUTE WS-RANDOMID = (WS-RANDOMNR * WORDID)
-      *    MOVE WS-RANDOMID TO MSG2O
-           IF WS-RANDOMID = 0
-             MOVE 1 TO WS-RANDOMID
-           END-IF
-           .
-
-       QC-SELECT SECTION.
-           INITIALIZE WORD
-           EXEC SQL
-             SELECT  WORD
-             INTO   :WORD
-             FROM USER11.WORDSDB2
-             WHERE WORDID = :WS-RANDOMID
-           END-EXEC
-
-           EVALUATE TRUE
-           WHEN SQLCODE = 100
-             MOVE 'SELECT NOT SUCCESFUL' TO MSG1O
-             PERFORM X-EXIT
-           END-EVALUATE
-      *    MOVE WORD TO MSG1O
-           .
-
-       QD-MAPATTR SECTION.
-           INITIALIZE WS-WORD-LENGTH
-           MOVE 0 TO WS-WORD-TEMP
-           INSPECT WORD TALLYING WS-WORD-TEMP FOR ALL ' '
-           COMPUTE WS-WORD-LENGTH = WS-MAXCHAR - WS-WORD-TEMP
-      *    MOVE WS-WORD-LENGTH TO MSG3O
-      *    MOVE WS-WORD-LENGTH TO WORDLENO
-
-           EVALUATE TRUE
-            WHEN WS-WORD-LENGTH = 01
-             MOVE DFHUNDLN TO CHAR1H
-             MOVE DFHPROTN TO CHAR2A CHAR3A CHAR4A CHAR5A CHAR6A
-                              CHAR7A CHAR8A CHAR9A CHAR10A
-
-            WHEN WS-WORD-LENGTH = 02
-             MOVE DFHUNDLN TO CHAR1H CHAR2H
-             MOVE DFHPROTN TO CHAR3A CHAR4A CHAR5A CHAR6A CHAR7A
-                              CHAR8A CHAR9A CHAR10A
-
-            WHEN WS-WORD-LENGTH = 03
-             MOVE DFHUNDLN TO CHAR1H CHAR2H CHAR3H
-             MOVE DFHPROTN TO CHAR4A CHAR5A CHAR6A CHAR7A CHAR8A
-                              CHAR9A CHAR10A
-
-            WHEN WS-WORD-LENGTH = 04
-             MOVE DFHUNDLN TO CHAR1H CHAR2H CHAR3H CHAR4H
-             MOVE DFHPROTN TO CHAR5A CHAR6A CHAR7A CHAR8A CHAR9A
-                              CHAR10A
-
-            WHEN WS-WORD-LENGTH = 05
-             MOVE DFHUNDLN TO CHAR1H CHAR2H CHAR3H CHAR4H CHAR5H
-             MOVE DFHPROTN TO CHAR6A CHAR7A CHAR8A CHAR9A CHAR10A
-
-            WHEN WS-WORD-LENGTH = 06
-             MOVE DFHUNDLN TO CHAR1H CHAR2H CHAR3H CHAR4H CHAR5H
-                              CHAR6H
-             MOVE DFHPROTN TO CHAR7A CHAR8A CHAR9A CHAR10A
-
-            WHEN WS-WORD-LENGTH = 07
-             MOVE DFHUNDLN TO CHAR1H CHAR2H CHAR3H CHAR4H CHAR5H
-                              CHAR6H CHAR7H
-             MOVE DFHPROTN TO CHAR8A CHAR9A CHAR10A
-
-            WHEN WS-WORD-LENGTH = 08
-             MOVE DFHUNDLN TO CHAR1H CHAR2H CHAR3H CHAR4H CHAR5H
-                              CHAR6H CHAR7H CHAR8H
-             MOVE DFHPROTN TO CHAR9A CHAR10A
-
-            WHEN WS-WORD-LENGTH = 09
-             MOVE DFHUNDLN TO CHAR1H CHAR2H CHAR3H CHAR4H CHAR5H
-                              CHAR6H CHAR7H CHAR8H CHAR9H
-             MOVE DFHPROTN TO CHAR10A
-
-            WHEN WS-WORD-LENGTH = 10
-             MOVE DFHUNDLN TO CHAR1H CHAR2H CHAR3H CHAR4H CHAR5H
-                              CHAR6H CHAR7H CHAR8H CHAR9H CHAR10H
-            END-EVALUATE
-              .
-
-      ****************************************************************
-      *X-EXIT SECTION                                                *
-      ****************************************************************
-       X-EXIT SECTION.
-      *    STOP RUN
-           EXIT PROGRAM
-           .
-
\ No newline at end of file
+      ****************************************************************
+      *            IDENTIFICATION DIVISION                         ***
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WORDGAME.
+      ****************************************************************
+      *            ENVIRONMENT DIVISION                           ***
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ****************************************************************
+      **           DATA DIVISION                                   ***
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+      * WS-VARIABLES
+       01 WS-WORDID           PIC S9(9) USAGE COMP.
+       01 WS-RANDOMID         PIC S9(9) USAGE COMP.
+       01 WS-I                PIC 9(02) COMP VALUE 1.
+       01 WS-CHAR-COUNT       PIC 9(02) VALUE 0.
+       01 WS-POS              PIC 9(02) VALUE 1.
+       01 WS-GUESS            PIC X(30).
+
+       01 WS-MAXCHAR          PIC 9(02) VALUE 30.
+       01 WS-WORD-LENGTH      PIC 9(02) VALUE 0.
+
+       01 WS-CATEGORY         PIC X(10).
+       01 WS-DIFFICULTY       PIC X(06).
+
+       01 WS-SET-VALUE        PIC X(01).
+       01 WS-WPOS             PIC 9(02).
+       01 WS-DRAWCNT          PIC 9(02).
+       01 WS-HINT-POS         PIC 9(02).
+       01 WS-WRONG-LETTERS    PIC X(10).
+
+       01 WS-STREAK           PIC S9(9) USAGE COMP.
+       01 WS-ABSTIME          PIC S9(15) USAGE COMP-3.
+
+       01 SWITCHES            PIC 9.
+          88 1STSCR-SWITCH              VALUE 1.
+          88 2NDSCR-SWITCH              VALUE 2.
+          88 3RDSCR-SWITCH              VALUE 3.
+
+       01 WS-COUNTER1         PIC 9(02).
+       01 WS-COUNTER2         PIC 9(02).
+
+       01 WS-RECENT-COUNT     PIC 9(02).
+       01 WS-RECENT-WORDS.
+          05 WS-RECENT-ID OCCURS 10 TIMES
+                                 PIC S9(9) USAGE COMP.
+       01 WS-RECENT-FETCH-ID  PIC S9(9) USAGE COMP.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       COPY WORDS.
+       COPY WORDSDB2.
+       COPY WORDSTAT.
+       COPY GAMEHIST.
+      * DB2 AREA
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+       LINKAGE SECTION.
+       COPY GAMECA.
+
+      ****************************************************************
+      **           PROCEDURE DIVISION                              ***
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+      *A MAIN SECTION
+      ****************************************************************
+       A-MAIN SECTION.
+           PERFORM B-CICS-SECTION
+           GOBACK
+           .
+      ****************************************************************
+      *QB0 DECLARE RECENTCSR SECTION                                 *
+      *THIS OPERATOR'S LAST 10 PLAYED WORDIDS OFF USER11.WORDSTATS,  *
+      *NEWEST FIRST - DECLARED HERE, AHEAD OF ITS FIRST OPEN IN      *
+      *QB0-LOAD-RECENT, SO RECENCY IS KEYED BY EIBOPID RATHER THAN   *
+      *CARRIED IN THE COMMAREA (A COMMAREA COPY CANNOT TELL ONE      *
+      *TERMINAL'S OPERATOR FROM ANOTHER'S)                           *
+      ****************************************************************
+       QB0-DECLARE-RECENTCSR SECTION.
+           EXEC SQL
+             DECLARE RECENTCSR CURSOR FOR
+             SELECT WORDID
+             FROM USER11.WORDSTATS
+             WHERE OPID = :OPID
+             ORDER BY PLAY_TS DESC
+             FETCH FIRST 10 ROWS ONLY
+           END-EXEC
+           .
+      ****************************************************************
+      *B CICS SECTION                                                *
+      *LOGIC FOR DIFFERENT KEY PRESSES IN CICS                       *
+      ****************************************************************
+       B-CICS-SECTION.
+
+           IF EIBCALEN NOT = ZERO
+              PERFORM BA-RESTORE-STATE
+           END-IF
+
+           EVALUATE TRUE
+           WHEN EIBCALEN = ZERO
+      *       LOGIC FOR THE FIRST CALL OF THE PROGRAM
+             MOVE LOW-VALUES TO HOMESCRO
+             MOVE 0 TO WS-STREAK
+             PERFORM QA-MAXWORD
+             PERFORM C-SEND-MAP2
+             SET 1STSCR-SWITCH TO TRUE
+
+           WHEN 3RDSCR-SWITCH AND (EIBAID = DFHCLEAR
+                                    OR EIBAID = DFHENTER
+                                    OR EIBAID = DFHPF4)
+      *       GAME ALREADY OVER - REDISPLAY THE STORED RESULT RATHER
+      *       THAN RESUMING PLAY OR RECORDING THE OUTCOME AGAIN
+             PERFORM GB-REDISPLAY-RESULT
+             PERFORM C-SEND-MAP
+
+           WHEN EIBAID = DFHCLEAR AND 2NDSCR-SWITCH
+      *       CLEAR PRESSED MID-GAME - REBUILD THE SCREEN FROM THE
+      *       STATE CARRIED IN THE COMMAREA INSTEAD OF LOSING IT
+             MOVE LOW-VALUES TO GAMESCRO
+             PERFORM QD-MAPATTR
+             PERFORM G-REBUILD-SCREEN
+             MOVE 'SESSION RESTORED' TO MSG1O
+             PERFORM C-SEND-MAP
+
+           WHEN EIBAID = DFHCLEAR
+      *       LOGIC FOR WHEN THE USER PRESSES THE CLEAR KEY
+             MOVE LOW-VALUES TO HOMESCRO
+             PERFORM C-SEND-MAP2
+
+           WHEN EIBAID = DFHENTER AND 2NDSCR-SWITCH
+      *       USER PRESSES ENTER KEY
+             MOVE LOW-VALUES TO GAMESCRO
+             INITIALIZE MSG1O
+             PERFORM D-RECEIVE-MAP
+             PERFORM FA-CHECK-INPUT
+             PERFORM FB-DRAW-HANGMAN
+             PERFORM FC-CHECK-WINLOSS
+             PERFORM E-SEND-DATA
+
+           WHEN EIBAID = DFHPF2 AND 1STSCR-SWITCH
+      *       F2 FROM THE HOME SCREEN - PICK UP THE CATEGORY AND
+      *       DIFFICULTY THE PLAYER CHOSE BEFORE STARTING THE GAME
+             MOVE LOW-VALUES TO GAMESCRO
+             PERFORM D-RECEIVE-MAP2
+             MOVE CATINI TO WS-CATEGORY
+             MOVE DIFINI TO WS-DIFFICULTY
+      *       AN UNPROT FIELD THE OPERATOR NEVER TYPED INTO COMES
+      *       BACK AS LOW-VALUES, NOT SPACES - NORMALIZE HERE SO
+      *       QB1-SELECT-FILTERED/QB2-SELECT-NO-RECENT'S "= SPACES
+      *       MEANS NO FILTER" TEST STILL MATCHES A BLANK PICKER
+             IF WS-CATEGORY = LOW-VALUES
+                MOVE SPACES TO WS-CATEGORY
+             END-IF
+             IF WS-DIFFICULTY = LOW-VALUES
+                MOVE SPACES TO WS-DIFFICULTY
+             END-IF
+             PERFORM BB-NEW-GAME
+             PERFORM C-SEND-MAP
+             SET 2NDSCR-SWITCH TO TRUE
+
+           WHEN EIBAID = DFHPF2
+      *       F2 NEW GAME FROM MID-GAME - KEEP THE CATEGORY AND
+      *       DIFFICULTY ALREADY CHOSEN FOR THIS SESSION
+             MOVE LOW-VALUES TO GAMESCRO
+             PERFORM BB-NEW-GAME
+             PERFORM C-SEND-MAP
+             SET 2NDSCR-SWITCH TO TRUE
+
+           WHEN EIBAID = DFHPF3
+      *       F3 EXIT GAME
+             MOVE LOW-VALUES TO GAMESCRO
+             MOVE 'END OF GAME. PRESS CLEAR'
+               TO MSG2O
+             PERFORM E-SEND-DATA
+             EXEC CICS
+               RETURN
+             END-EXEC
+
+           WHEN EIBAID = DFHPF4 AND 2NDSCR-SWITCH
+      *       F4 HINT - REVEALS ONE LETTER AT THE COST OF A WRONG
+      *       GUESS, SINCE PF2/PF3 ARE ALREADY TAKEN
+             MOVE LOW-VALUES TO GAMESCRO
+             PERFORM FF-GIVE-HINT
+             PERFORM FB-DRAW-HANGMAN
+             PERFORM FC-CHECK-WINLOSS
+             PERFORM E-SEND-DATA
+
+           WHEN OTHER
+             IF 2NDSCR-SWITCH
+      *       LOGIC FOR ANY OTHER CASES
+                MOVE LOW-VALUES TO GAMESCRO
+                MOVE 'INVALID KEY PRESSED' TO MSG1O
+                PERFORM E-SEND-DATA
+             END-IF
+           END-EVALUATE
+
+           PERFORM BC-SAVE-STATE
+
+           EXEC CICS
+             RETURN TRANSID('WRDS')
+             COMMAREA (GAMECA)
+             LENGTH(LENGTH OF GAMECA)
+           END-EXEC
+           .
+      ****************************************************************
+      *BA RESTORE STATE SECTION                                      *
+      *REBUILDS WORKING STORAGE FROM THE COMMAREA CARRIED FORWARD BY *
+      *THE PRIOR RETURN - THIS IS WHAT LETS A STALLED SESSION RESUME *
+      ****************************************************************
+       BA-RESTORE-STATE SECTION.
+           MOVE CA-SWITCH        TO SWITCHES
+           MOVE CA-WORDID        TO WORDID
+           MOVE CA-WORD          TO WORD
+           MOVE CA-GUESS         TO WS-GUESS
+           MOVE CA-COUNTER1      TO WS-COUNTER1
+           MOVE CA-COUNTER2      TO WS-COUNTER2
+           MOVE CA-WORD-LENGTH   TO WS-WORD-LENGTH
+           MOVE CA-WRONG-LETTERS TO WS-WRONG-LETTERS
+           MOVE CA-CATEGORY      TO WS-CATEGORY
+           MOVE CA-DIFFICULTY    TO WS-DIFFICULTY
+           MOVE CA-STREAK        TO WS-STREAK
+           .
+      ****************************************************************
+      *BC SAVE STATE SECTION                                         *
+      *COPIES WORKING STORAGE BACK INTO THE COMMAREA BEFORE RETURN   *
+      ****************************************************************
+       BC-SAVE-STATE SECTION.
+           MOVE SWITCHES         TO CA-SWITCH
+           MOVE WORDID           TO CA-WORDID
+           MOVE WORD             TO CA-WORD
+           MOVE WS-GUESS         TO CA-GUESS
+           MOVE WS-COUNTER1      TO CA-COUNTER1
+           MOVE WS-COUNTER2      TO CA-COUNTER2
+           MOVE WS-WORD-LENGTH   TO CA-WORD-LENGTH
+           MOVE WS-WRONG-LETTERS TO CA-WRONG-LETTERS
+           MOVE WS-CATEGORY      TO CA-CATEGORY
+           MOVE WS-DIFFICULTY    TO CA-DIFFICULTY
+           MOVE WS-STREAK        TO CA-STREAK
+           MOVE MSG3O            TO CA-MSG3
+           MOVE MSG4O            TO CA-MSG4
+           MOVE MSG5O            TO CA-MSG5
+           .
+      ****************************************************************
+      *BB NEW GAME SECTION                                           *
+      *COMMON LOGIC FOR STARTING A NEW GAME FROM EITHER SCREEN       *
+      ****************************************************************
+       BB-NEW-GAME SECTION.
+           MOVE 0 TO WS-COUNTER1
+           MOVE 0 TO WS-COUNTER2
+           MOVE SPACES TO WS-GUESS
+           MOVE SPACES TO WS-WRONG-LETTERS
+           MOVE EIBOPID TO OPID
+           PERFORM QB0-LOAD-RECENT
+           PERFORM QA-MAXWORD
+           PERFORM QB-RANDOMIZE
+           PERFORM QC-SELECT
+           PERFORM QD-MAPATTR
+           PERFORM QE-REVEAL-SPACES
+           .
+      ****************************************************************
+      *G REBUILD SCREEN SECTION                                      *
+      *REDRAWS REVEALED LETTERS, WRONG GUESSES AND THE HANGMAN FROM  *
+      *THE STATE RESTORED FROM THE COMMAREA                          *
+      ****************************************************************
+       G-REBUILD-SCREEN SECTION.
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > WS-WORD-LENGTH
+              IF WS-GUESS(WS-POS:1) NOT = SPACE
+                 MOVE WS-GUESS(WS-POS:1) TO WS-SET-VALUE
+                 PERFORM FD-SET-CHAR
+              END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-COUNTER1 OR WS-I > 10
+              MOVE WS-WRONG-LETTERS(WS-I:1) TO WS-SET-VALUE
+              MOVE WS-I TO WS-WPOS
+              PERFORM FD-SET-WRONG
+              MOVE WS-I TO WS-DRAWCNT
+              PERFORM FB-DRAW-PIECE
+           END-PERFORM
+           .
+      ****************************************************************
+      *GB REDISPLAY RESULT SECTION                                   *
+      *REBUILDS THE FINISHED-GAME SCREEN FROM THE STATE RESTORED     *
+      *FROM THE COMMAREA - USED WHENEVER CLEAR, ENTER OR PF4 IS      *
+      *PRESSED AGAINST A GAME THAT HAS ALREADY BEEN WON OR LOST      *
+      ****************************************************************
+       GB-REDISPLAY-RESULT SECTION.
+           MOVE LOW-VALUES TO GAMESCRO
+           PERFORM QD-MAPATTR
+           PERFORM G-REBUILD-SCREEN
+           MOVE DFHPROTN TO INPUTA
+           MOVE CA-MSG3 TO MSG3O
+           MOVE CA-MSG4 TO MSG4O
+           MOVE CA-MSG5 TO MSG5O
+           .
+      ****************************************************************
+      *C SEND MAP SECTION                                            *
+      ****************************************************************
+       C-SEND-MAP SECTION.
+           EXEC CICS SEND
+             MAP     ('GAMESCR')
+             MAPSET  ('WORDS')
+             FROM    (GAMESCRO)
+             ERASE
+           END-EXEC
+           .
+      ****************************************************************
+      *C SEND MAP SECTION                                            *
+      ****************************************************************
+       C-SEND-MAP2 SECTION.
+           EXEC CICS SEND
+             MAP     ('HOMESCR')
+             MAPSET  ('WORDS')
+             FROM    (HOMESCRO)
+             ERASE
+           END-EXEC
+           .
+      ****************************************************************
+      *D RECEIVE MAP SECTION                                         *
+      ****************************************************************
+       D-RECEIVE-MAP SECTION.
+           EXEC CICS RECEIVE
+             MAP     ('GAMESCR')
+             MAPSET  ('WORDS')
+             INTO    (GAMESCRI)
+           END-EXEC
+           .
+      ****************************************************************
+      *D RECEIVE MAP2 SECTION                                        *
+      *RECEIVES THE CATEGORY/DIFFICULTY PICKED ON THE HOME SCREEN    *
+      ****************************************************************
+       D-RECEIVE-MAP2 SECTION.
+           EXEC CICS RECEIVE
+             MAP     ('HOMESCR')
+             MAPSET  ('WORDS')
+             INTO    (HOMESCRI)
+           END-EXEC
+           .
+      ****************************************************************
+      *E SEND DATA SECTION                                           *
+      ****************************************************************
+       E-SEND-DATA SECTION.
+           EXEC CICS SEND
+             MAP     ('GAMESCR')
+             MAPSET  ('WORDS')
+             FROM    (GAMESCRO)
+             DATAONLY
+           END-EXEC
+           .
+      ****************************************************************
+      *F CHECK INPUT SECTION                                         *
+      ****************************************************************
+       FA-CHECK-INPUT SECTION.
+            INITIALIZE MSG1O
+            MOVE 0 TO WS-CHAR-COUNT
+            INSPECT WORD TALLYING WS-CHAR-COUNT FOR ALL INPUTI
+
+            IF WS-CHAR-COUNT = 0 AND INPUTI IS ALPHABETIC
+               MOVE 'WRONG CHARACTER!' TO MSG1O
+               ADD 1 TO WS-COUNTER1
+               IF WS-COUNTER1 <= 10
+                  MOVE INPUTI TO WS-WRONG-LETTERS(WS-COUNTER1:1)
+                  MOVE INPUTI TO WS-SET-VALUE
+                  MOVE WS-COUNTER1 TO WS-WPOS
+                  PERFORM FD-SET-WRONG
+               END-IF
+            ELSE
+                ADD 1 TO WS-COUNTER2
+                PERFORM VARYING WS-POS FROM 1 BY 1
+                        UNTIL WS-POS > WS-WORD-LENGTH
+                   IF INPUTI = WORD(WS-POS:1)
+                       MOVE INPUTI TO WS-SET-VALUE
+                       PERFORM FD-SET-CHAR
+                   END-IF
+                END-PERFORM
+
+            END-IF
+           .
+      ****************************************************************
+      *F GIVE HINT SECTION                                           *
+      *REVEALS ONE UNGUESSED LETTER - COSTS A WRONG GUESS THE SAME   *
+      *AS A MISSED LETTER SO THE HANGMAN STILL CLOSES IN ON MISUSE   *
+      ****************************************************************
+       FF-GIVE-HINT SECTION.
+           INITIALIZE MSG1O
+           MOVE 0 TO WS-HINT-POS
+           IF WS-COUNTER1 < 10 AND WS-GUESS NOT = WORD
+              PERFORM VARYING WS-POS FROM 1 BY 1
+                      UNTIL WS-POS > WS-WORD-LENGTH
+      *          SKIP POSITIONS WHERE WORD ITSELF IS A SPACE - THOSE
+      *          ARE PHRASE BLANKS ALREADY REVEALED BY QE-REVEAL-SPACES,
+      *          NOT AN UNGUESSED LETTER, EVEN THOUGH WS-GUESS READS
+      *          AS SPACE THERE TOO
+                 IF WS-GUESS(WS-POS:1) = SPACE
+                    AND WORD(WS-POS:1) NOT = SPACE
+                    AND WS-HINT-POS = 0
+                    MOVE WS-POS TO WS-HINT-POS
+                 END-IF
+              END-PERFORM
+              IF WS-HINT-POS = 0
+                 MOVE 'NO LETTERS LEFT TO HINT' TO MSG1O
+              ELSE
+                 MOVE WORD(WS-HINT-POS:1) TO WS-SET-VALUE
+                 MOVE WS-HINT-POS TO WS-POS
+                 PERFORM FD-SET-CHAR
+                 ADD 1 TO WS-COUNTER1
+                 MOVE 'HINT USED' TO MSG1O
+              END-IF
+           ELSE
+              MOVE 'GAME ALREADY OVER' TO MSG1O
+           END-IF
+           .
+      ****************************************************************
+      *F CHECK RESULT SECTION                                        *
+      ****************************************************************
+       FB-DRAW-HANGMAN SECTION.
+           MOVE WS-COUNTER1 TO WS-DRAWCNT
+           PERFORM FB-DRAW-PIECE
+           .
+      ****************************************************************
+      *FB DRAW PIECE SECTION                                         *
+      *DRAWS THE SINGLE HANGMAN PIECE FOR THE COUNT GIVEN BY         *
+      *WS-DRAWCNT - CALLED FOR THE CURRENT COUNT DURING PLAY AND, ON *
+      *REBUILD, ONCE FOR EACH COUNT UP TO THE RESTORED WS-COUNTER1   *
+      ****************************************************************
+       FB-DRAW-PIECE SECTION.
+           EVALUATE WS-DRAWCNT
+             WHEN 1  MOVE '- - -' TO HBASEO
+             WHEN 2  MOVE '|'     TO HLINE5O
+             WHEN 3  MOVE '|'     TO HLINE4O
+             WHEN 4  MOVE '|'     TO HLINE3O
+             WHEN 5  MOVE '|'     TO HLINE2O
+             WHEN 6  MOVE '_____' TO HVLINEO
+             WHEN 7  MOVE '|'     TO HLINE1O
+             WHEN 8  MOVE 'O'     TO HHEADO
+             WHEN 9  MOVE '/|\'   TO HLHANDO
+             WHEN 10 MOVE '/'     TO HLFOOT1O
+                     MOVE '\'     TO HLFOOT2O
+           END-EVALUATE
+           .
+      ****************************************************************
+      *F CHECK RESULT SECTION                                        *
+      ****************************************************************
+       FC-CHECK-WINLOSS SECTION.
+
+             EVALUATE TRUE
+              WHEN WS-GUESS = WORD
+                 MOVE 'YOU WIN!' TO MSG5O
+                 PERFORM X-EXIT
+                 MOVE DFHPROTN TO INPUTA
+                 ADD 1 TO WS-STREAK
+                 MOVE 'Y' TO WIN-FLAG
+                 PERFORM FD-WRITE-STATS
+                 PERFORM FE-WRITE-HIST
+                 SET 3RDSCR-SWITCH TO TRUE
+              WHEN WS-COUNTER1 = 10
+                 MOVE 'GAME OVER' TO MSG4O
+                 MOVE WORD TO MSG3O
+                 PERFORM X-EXIT
+                 MOVE DFHPROTN TO INPUTA
+                 MOVE 0 TO WS-STREAK
+                 MOVE 'N' TO WIN-FLAG
+                 PERFORM FD-WRITE-STATS
+                 PERFORM FE-WRITE-HIST
+                 SET 3RDSCR-SWITCH TO TRUE
+             END-EVALUATE
+             .
+      ****************************************************************
+      *FD WRITE STATS SECTION                                        *
+      *APPENDS ONE ROW PER FINISHED GAME TO USER11.WORDSTATS SO      *
+      *WORDLB CAN REPORT WIN RATE AND STREAK PER OPERATOR            *
+      ****************************************************************
+       FD-WRITE-STATS SECTION.
+           MOVE EIBOPID TO OPID
+           MOVE WS-COUNTER1 TO WRONG-GUESSES
+           MOVE WS-STREAK TO CURRENT-STREAK
+           EXEC SQL
+             INSERT INTO USER11.WORDSTATS
+                   (OPID, PLAY_TS, WORDID, WIN_FLAG, WRONG_GUESSES,
+                    CURRENT_STREAK)
+             VALUES (:OPID, CURRENT TIMESTAMP, :WORDID, :WIN-FLAG,
+                    :WRONG-GUESSES, :CURRENT-STREAK)
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+              MOVE 'STATS INSERT NOT SUCCESFUL' TO MSG1O
+           END-IF
+           .
+      ****************************************************************
+      *FE WRITE HIST SECTION                                         *
+      *APPENDS ONE ENTRY PER FINISHED GAME TO THE GAMEHIST FILE, AN  *
+      *AUDIT TRAIL INDEPENDENT OF THE WORDSTATS LEADERBOARD FEED     *
+      ****************************************************************
+       FE-WRITE-HIST SECTION.
+           MOVE EIBOPID TO GH-OPID
+           MOVE WORDID  TO GH-WORDID
+           MOVE WORD    TO GH-WORD
+           MOVE WIN-FLAG TO GH-WIN-FLAG
+           MOVE WS-COUNTER1 TO GH-WRONG-GUESSES
+           EXEC CICS ASKTIME
+             ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+             ABSTIME(WS-ABSTIME)
+             YYYYMMDD(GH-PLAY-DATE)
+             TIME(GH-PLAY-TIME)
+           END-EXEC
+           EXEC CICS WRITE
+             FILE('GAMEHIST')
+             FROM(GH-RECORD)
+             LENGTH(LENGTH OF GH-RECORD)
+           END-EXEC
+           .
+      ****************************************************************
+      *Q DB2 SECTION                                                 *
+      ****************************************************************
+       QA-MAXWORD SECTION.
+           INITIALIZE WORDID
+           EXEC SQL
+             SELECT  MAX(WORDID)
+             INTO   :WORDID
+             FROM USER11.WORDSDB2
+           END-EXEC
+           IF SQLCODE = 100
+           MOVE 'SELECT MAX NOT SUCCESFUL' TO MSG1O
+             PERFORM X-EXIT
+           END-IF
+           MOVE WORDID TO NUMWORDSO
+           .
+
+      ****************************************************************
+      *QB RANDOMIZE SECTION                                          *
+      *PICKS A RANDOM ACTIVE WORD MATCHING THE CHOSEN CATEGORY AND   *
+      *DIFFICULTY, SKIPPING THIS OPERATOR'S LAST FEW WORDS - FALLS   *
+      *BACK A STEP AT A TIME IF THAT LEAVES NOTHING TO PICK FROM     *
+      ****************************************************************
+       QB-RANDOMIZE SECTION.
+           INITIALIZE WS-RANDOMID
+           PERFORM QB1-SELECT-FILTERED
+           IF SQLCODE = 100
+              PERFORM QB2-SELECT-NO-RECENT
+           END-IF
+           IF SQLCODE = 100
+              PERFORM QB3-SELECT-ANY
+           END-IF
+           EVALUATE TRUE
+           WHEN SQLCODE = 100
+             MOVE 'RAND SELECT NOT SUCCESFUL' TO MSG1O
+             PERFORM X-EXIT
+           END-EVALUATE
+           IF WS-RANDOMID = 0
+             MOVE 1 TO WS-RANDOMID
+           END-IF
+           .
+
+       QB1-SELECT-FILTERED SECTION.
+           EXEC SQL
+             SELECT WORDID
+             INTO   :WS-RANDOMID
+             FROM USER11.WORDSDB2
+             WHERE ACTIVE_FLAG = 'Y'
+               AND (:WS-CATEGORY = SPACES OR CATEGORY = :WS-CATEGORY)
+               AND (:WS-DIFFICULTY = SPACES
+                     OR DIFFICULTY = :WS-DIFFICULTY)
+               AND WORDID NOT IN (:WS-RECENT-ID(1), :WS-RECENT-ID(2),
+                     :WS-RECENT-ID(3), :WS-RECENT-ID(4),
+                     :WS-RECENT-ID(5), :WS-RECENT-ID(6),
+                     :WS-RECENT-ID(7), :WS-RECENT-ID(8),
+                     :WS-RECENT-ID(9), :WS-RECENT-ID(10))
+             ORDER BY RAND()
+             FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           .
+
+       QB2-SELECT-NO-RECENT SECTION.
+           EXEC SQL
+             SELECT WORDID
+             INTO   :WS-RANDOMID
+             FROM USER11.WORDSDB2
+             WHERE ACTIVE_FLAG = 'Y'
+               AND (:WS-CATEGORY = SPACES OR CATEGORY = :WS-CATEGORY)
+               AND (:WS-DIFFICULTY = SPACES
+                     OR DIFFICULTY = :WS-DIFFICULTY)
+             ORDER BY RAND()
+             FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           .
+
+       QB3-SELECT-ANY SECTION.
+           EXEC SQL
+             SELECT WORDID
+             INTO   :WS-RANDOMID
+             FROM USER11.WORDSDB2
+             WHERE ACTIVE_FLAG = 'Y'
+             ORDER BY RAND()
+             FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           .
+
+      ****************************************************************
+      *QB0 LOAD RECENT SECTION                                       *
+      *REFRESHES WS-RECENT-WORDS FROM THIS OPERATOR'S OWN PLAY        *
+      *HISTORY EVERY TIME A NEW WORD IS ABOUT TO BE PICKED, SO TWO    *
+      *TERMINALS SHARED BY ONE OPID STAY IN SYNC AND ONE TERMINAL     *
+      *HANDED OFF BETWEEN TWO OPIDS DOES NOT INHERIT THE WRONG LIST   *
+      ****************************************************************
+       QB0-LOAD-RECENT SECTION.
+           MOVE 0 TO WS-RECENT-COUNT
+           INITIALIZE WS-RECENT-WORDS
+
+           EXEC SQL
+             OPEN RECENTCSR
+           END-EXEC
+
+           PERFORM QB0A-FETCH-RECENT
+           PERFORM QB0B-STORE-RECENT
+                   UNTIL SQLCODE NOT = ZERO OR WS-RECENT-COUNT = 10
+
+           EXEC SQL
+             CLOSE RECENTCSR
+           END-EXEC
+           .
+      ****************************************************************
+      *QB0A FETCH RECENT SECTION                                     *
+      ****************************************************************
+       QB0A-FETCH-RECENT SECTION.
+           EXEC SQL
+             FETCH RECENTCSR
+             INTO  :WS-RECENT-FETCH-ID
+           END-EXEC
+           .
+      ****************************************************************
+      *QB0B STORE RECENT SECTION                                     *
+      ****************************************************************
+       QB0B-STORE-RECENT SECTION.
+           ADD 1 TO WS-RECENT-COUNT
+           MOVE WS-RECENT-FETCH-ID TO WS-RECENT-ID(WS-RECENT-COUNT)
+           PERFORM QB0A-FETCH-RECENT
+           .
+
+       QC-SELECT SECTION.
+           INITIALIZE WORD
+           EXEC SQL
+             SELECT  WORD
+             INTO   :WORD
+             FROM USER11.WORDSDB2
+             WHERE WORDID = :WS-RANDOMID
+           END-EXEC
+
+           EVALUATE TRUE
+           WHEN SQLCODE = 100
+             MOVE 'SELECT NOT SUCCESFUL' TO MSG1O
+             PERFORM X-EXIT
+           END-EVALUATE
+           MOVE WS-RANDOMID TO WORDID
+           .
+
+       QD-MAPATTR SECTION.
+           PERFORM VARYING WS-POS FROM WS-MAXCHAR BY -1
+                   UNTIL WS-POS = 0 OR WORD(WS-POS:1) NOT = SPACE
+           END-PERFORM
+           MOVE WS-POS TO WS-WORD-LENGTH
+
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > WS-WORD-LENGTH
+              PERFORM FD-SET-UNDERLINE
+           END-PERFORM
+
+           IF WS-WORD-LENGTH < WS-MAXCHAR
+              COMPUTE WS-POS = WS-WORD-LENGTH + 1
+              PERFORM VARYING WS-POS FROM WS-POS BY 1
+                      UNTIL WS-POS > WS-MAXCHAR
+                 PERFORM FD-SET-PROTECT
+              END-PERFORM
+           END-IF
+           .
+      ****************************************************************
+      *QE REVEAL SPACES SECTION                                      *
+      *A MULTI-WORD PHRASE MAY HAVE EMBEDDED BLANKS - THOSE ARE      *
+      *SHOWN UP FRONT SO THEY ARE NEVER TREATED AS A GUESS THE WAY A *
+      *TYPED BLANK WOULD BE                                          *
+      ****************************************************************
+       QE-REVEAL-SPACES SECTION.
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > WS-WORD-LENGTH
+              IF WORD(WS-POS:1) = SPACE
+                 MOVE SPACE TO WS-SET-VALUE
+                 PERFORM FD-SET-CHAR
+              END-IF
+           END-PERFORM
+           .
+
+      ****************************************************************
+      *FD SET CHAR SECTION                                           *
+      *REVEALS WS-SET-VALUE INTO THE CHARnO/WS-GUESS POSITION GIVEN  *
+      *BY WS-POS - SHARED BY CORRECT GUESSES, HINTS, SPACE REVEAL    *
+      *AND SCREEN REBUILD ON RESUME                                  *
+      ****************************************************************
+       FD-SET-CHAR SECTION.
+           EVALUATE WS-POS
+            WHEN  1  MOVE WS-SET-VALUE TO CHAR1O WS-GUESS(1:1)
+            WHEN  2  MOVE WS-SET-VALUE TO CHAR2O WS-GUESS(2:1)
+            WHEN  3  MOVE WS-SET-VALUE TO CHAR3O WS-GUESS(3:1)
+            WHEN  4  MOVE WS-SET-VALUE TO CHAR4O WS-GUESS(4:1)
+            WHEN  5  MOVE WS-SET-VALUE TO CHAR5O WS-GUESS(5:1)
+            WHEN  6  MOVE WS-SET-VALUE TO CHAR6O WS-GUESS(6:1)
+            WHEN  7  MOVE WS-SET-VALUE TO CHAR7O WS-GUESS(7:1)
+            WHEN  8  MOVE WS-SET-VALUE TO CHAR8O WS-GUESS(8:1)
+            WHEN  9  MOVE WS-SET-VALUE TO CHAR9O WS-GUESS(9:1)
+            WHEN 10  MOVE WS-SET-VALUE TO CHAR10O WS-GUESS(10:1)
+            WHEN 11  MOVE WS-SET-VALUE TO CHAR11O WS-GUESS(11:1)
+            WHEN 12  MOVE WS-SET-VALUE TO CHAR12O WS-GUESS(12:1)
+            WHEN 13  MOVE WS-SET-VALUE TO CHAR13O WS-GUESS(13:1)
+            WHEN 14  MOVE WS-SET-VALUE TO CHAR14O WS-GUESS(14:1)
+            WHEN 15  MOVE WS-SET-VALUE TO CHAR15O WS-GUESS(15:1)
+            WHEN 16  MOVE WS-SET-VALUE TO CHAR16O WS-GUESS(16:1)
+            WHEN 17  MOVE WS-SET-VALUE TO CHAR17O WS-GUESS(17:1)
+            WHEN 18  MOVE WS-SET-VALUE TO CHAR18O WS-GUESS(18:1)
+            WHEN 19  MOVE WS-SET-VALUE TO CHAR19O WS-GUESS(19:1)
+            WHEN 20  MOVE WS-SET-VALUE TO CHAR20O WS-GUESS(20:1)
+            WHEN 21  MOVE WS-SET-VALUE TO CHAR21O WS-GUESS(21:1)
+            WHEN 22  MOVE WS-SET-VALUE TO CHAR22O WS-GUESS(22:1)
+            WHEN 23  MOVE WS-SET-VALUE TO CHAR23O WS-GUESS(23:1)
+            WHEN 24  MOVE WS-SET-VALUE TO CHAR24O WS-GUESS(24:1)
+            WHEN 25  MOVE WS-SET-VALUE TO CHAR25O WS-GUESS(25:1)
+            WHEN 26  MOVE WS-SET-VALUE TO CHAR26O WS-GUESS(26:1)
+            WHEN 27  MOVE WS-SET-VALUE TO CHAR27O WS-GUESS(27:1)
+            WHEN 28  MOVE WS-SET-VALUE TO CHAR28O WS-GUESS(28:1)
+            WHEN 29  MOVE WS-SET-VALUE TO CHAR29O WS-GUESS(29:1)
+            WHEN 30  MOVE WS-SET-VALUE TO CHAR30O WS-GUESS(30:1)
+           END-EVALUATE
+           .
+
+      ****************************************************************
+      *FD SET WRONG SECTION                                          *
+      *STORES WS-SET-VALUE INTO THE WRONG-LETTER BOX GIVEN BY WS-WPOS*
+      ****************************************************************
+       FD-SET-WRONG SECTION.
+           EVALUATE WS-WPOS
+            WHEN  1  MOVE WS-SET-VALUE TO CHARW1O
+            WHEN  2  MOVE WS-SET-VALUE TO CHARW2O
+            WHEN  3  MOVE WS-SET-VALUE TO CHARW3O
+            WHEN  4  MOVE WS-SET-VALUE TO CHARW4O
+            WHEN  5  MOVE WS-SET-VALUE TO CHARW5O
+            WHEN  6  MOVE WS-SET-VALUE TO CHARW6O
+            WHEN  7  MOVE WS-SET-VALUE TO CHARW7O
+            WHEN  8  MOVE WS-SET-VALUE TO CHARW8O
+            WHEN  9  MOVE WS-SET-VALUE TO CHARW9O
+            WHEN 10  MOVE WS-SET-VALUE TO CHARW10O
+           END-EVALUATE
+           .
+
+      ****************************************************************
+      *FD SET UNDERLINE SECTION                                      *
+      *UNDERLINES THE CHARnH POSITION GIVEN BY WS-POS - MARKS A      *
+      *POSITION WITHIN THE WORD/PHRASE AS OPEN FOR A GUESS           *
+      ****************************************************************
+       FD-SET-UNDERLINE SECTION.
+           EVALUATE WS-POS
+            WHEN  1  MOVE DFHUNDLN TO CHAR1H
+            WHEN  2  MOVE DFHUNDLN TO CHAR2H
+            WHEN  3  MOVE DFHUNDLN TO CHAR3H
+            WHEN  4  MOVE DFHUNDLN TO CHAR4H
+            WHEN  5  MOVE DFHUNDLN TO CHAR5H
+            WHEN  6  MOVE DFHUNDLN TO CHAR6H
+            WHEN  7  MOVE DFHUNDLN TO CHAR7H
+            WHEN  8  MOVE DFHUNDLN TO CHAR8H
+            WHEN  9  MOVE DFHUNDLN TO CHAR9H
+            WHEN 10  MOVE DFHUNDLN TO CHAR10H
+            WHEN 11  MOVE DFHUNDLN TO CHAR11H
+            WHEN 12  MOVE DFHUNDLN TO CHAR12H
+            WHEN 13  MOVE DFHUNDLN TO CHAR13H
+            WHEN 14  MOVE DFHUNDLN TO CHAR14H
+            WHEN 15  MOVE DFHUNDLN TO CHAR15H
+            WHEN 16  MOVE DFHUNDLN TO CHAR16H
+            WHEN 17  MOVE DFHUNDLN TO CHAR17H
+            WHEN 18  MOVE DFHUNDLN TO CHAR18H
+            WHEN 19  MOVE DFHUNDLN TO CHAR19H
+            WHEN 20  MOVE DFHUNDLN TO CHAR20H
+            WHEN 21  MOVE DFHUNDLN TO CHAR21H
+            WHEN 22  MOVE DFHUNDLN TO CHAR22H
+            WHEN 23  MOVE DFHUNDLN TO CHAR23H
+            WHEN 24  MOVE DFHUNDLN TO CHAR24H
+            WHEN 25  MOVE DFHUNDLN TO CHAR25H
+            WHEN 26  MOVE DFHUNDLN TO CHAR26H
+            WHEN 27  MOVE DFHUNDLN TO CHAR27H
+            WHEN 28  MOVE DFHUNDLN TO CHAR28H
+            WHEN 29  MOVE DFHUNDLN TO CHAR29H
+            WHEN 30  MOVE DFHUNDLN TO CHAR30H
+           END-EVALUATE
+           .
+
+      ****************************************************************
+      *FD SET PROTECT SECTION                                        *
+      *PROTECTS/HIDES THE CHARnA POSITION GIVEN BY WS-POS - THESE    *
+      *POSITIONS ARE BEYOND THE END OF THE CURRENT WORD/PHRASE       *
+      ****************************************************************
+       FD-SET-PROTECT SECTION.
+           EVALUATE WS-POS
+            WHEN  1  MOVE DFHPROTN TO CHAR1A
+            WHEN  2  MOVE DFHPROTN TO CHAR2A
+            WHEN  3  MOVE DFHPROTN TO CHAR3A
+            WHEN  4  MOVE DFHPROTN TO CHAR4A
+            WHEN  5  MOVE DFHPROTN TO CHAR5A
+            WHEN  6  MOVE DFHPROTN TO CHAR6A
+            WHEN  7  MOVE DFHPROTN TO CHAR7A
+            WHEN  8  MOVE DFHPROTN TO CHAR8A
+            WHEN  9  MOVE DFHPROTN TO CHAR9A
+            WHEN 10  MOVE DFHPROTN TO CHAR10A
+            WHEN 11  MOVE DFHPROTN TO CHAR11A
+            WHEN 12  MOVE DFHPROTN TO CHAR12A
+            WHEN 13  MOVE DFHPROTN TO CHAR13A
+            WHEN 14  MOVE DFHPROTN TO CHAR14A
+            WHEN 15  MOVE DFHPROTN TO CHAR15A
+            WHEN 16  MOVE DFHPROTN TO CHAR16A
+            WHEN 17  MOVE DFHPROTN TO CHAR17A
+            WHEN 18  MOVE DFHPROTN TO CHAR18A
+            WHEN 19  MOVE DFHPROTN TO CHAR19A
+            WHEN 20  MOVE DFHPROTN TO CHAR20A
+            WHEN 21  MOVE DFHPROTN TO CHAR21A
+            WHEN 22  MOVE DFHPROTN TO CHAR22A
+            WHEN 23  MOVE DFHPROTN TO CHAR23A
+            WHEN 24  MOVE DFHPROTN TO CHAR24A
+            WHEN 25  MOVE DFHPROTN TO CHAR25A
+            WHEN 26  MOVE DFHPROTN TO CHAR26A
+            WHEN 27  MOVE DFHPROTN TO CHAR27A
+            WHEN 28  MOVE DFHPROTN TO CHAR28A
+            WHEN 29  MOVE DFHPROTN TO CHAR29A
+            WHEN 30  MOVE DFHPROTN TO CHAR30A
+           END-EVALUATE
+           .
+
+      ****************************************************************
+      *X-EXIT SECTION                                                *
+      ****************************************************************
+       X-EXIT SECTION.
+      *    STOP RUN
+           EXIT PROGRAM
+           .
