@@ -0,0 +1,21 @@
+//WORDLOAD JOB (ACCTNO),'WORD LIST LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY REFRESH OF USER11.WORDSDB2 FROM A FLAT WORD EXTRACT   *
+//* SUPPLIED BY THE BUSINESS SIDE. WORDLOAD VALIDATES, DEDUPES    *
+//* AND LOADS NEW CANDIDATES, AND WRITES A REJECT REPORT FOR      *
+//* ANYTHING SKIPPED AND WHY.                                     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=USER11.PROD.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2.SDSNLOAD,DISP=SHR
+//WORDIN   DD   DSN=USER11.WORDLOAD.INPUT,DISP=SHR
+//WORDRPT  DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(WORDLOAD) PLAN(WORDLOAD) LIB('USER11.PROD.LOADLIB')
+  END
+/*
