@@ -0,0 +1,20 @@
+//GAMERPT  JOB (ACCTNO),'END OF DAY REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY REPORT OFF GAMEHIST - GAMES/WIN RATE BY SHIFT, THE    *
+//* WORST-LOSS-RATE WORDS, AND ANY ACTIVE WORDSDB2 ROW THAT HAS   *
+//* NEVER BEEN SELECTED BY QC-SELECT.                             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=USER11.PROD.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2.SDSNLOAD,DISP=SHR
+//GAMEHIST DD   DSN=USER11.WORDGAME.GAMEHIST,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(GAMERPT) PLAN(GAMERPT) LIB('USER11.PROD.LOADLIB')
+  END
+/*
