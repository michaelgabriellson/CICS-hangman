@@ -0,0 +1,113 @@
+*****************************************************************
+* WORDS   - MAPSET FOR THE HANGMAN GAME (HOMESCR, GAMESCR)
+* ASSEMBLE WITH DFHMSD/DFHMDI/DFHMDF - COBOL SYMBOLIC MAP OUTPUT
+* IS CHECKED IN BY HAND AS copybooks/WORDS.cpy - KEEP BOTH IN SYNC
+*****************************************************************
+WORDS    DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=(FREEKB,FRSET)
+*
+HOMESCR  DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),LENGTH=11,ATTRB=(PROT,NORM),               X
+               INITIAL='WORD COUNT:'
+NUMWORDS DFHMDF POS=(1,13),LENGTH=5,ATTRB=(PROT,NUM)
+*
+         DFHMDF POS=(3,1),LENGTH=9,ATTRB=(PROT,NORM),                X
+               INITIAL='CATEGORY:'
+CATIN    DFHMDF POS=(3,11),LENGTH=10,ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(4,1),LENGTH=11,ATTRB=(PROT,NORM),               X
+               INITIAL='DIFFICULTY:'
+DIFIN    DFHMDF POS=(4,13),LENGTH=6,ATTRB=(UNPROT)
+*
+HMSG1    DFHMDF POS=(6,1),LENGTH=40,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(23,1),LENGTH=40,ATTRB=(PROT,NORM),              X
+               INITIAL='PF2=NEW GAME  PF3=EXIT  CLEAR=CANCEL'
+         DFHMDF POS=(24,1),LENGTH=1,ATTRB=(PROT,ASKIP)
+*
+GAMESCR  DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),LENGTH=6,ATTRB=(PROT,NORM),                X
+               INITIAL='GUESS:'
+INPUT    DFHMDF POS=(1,8),LENGTH=1,ATTRB=(UNPROT,IC)
+*
+CHARW1   DFHMDF POS=(3,1),LENGTH=1,ATTRB=(PROT,NORM)
+CHARW2   DFHMDF POS=(3,3),LENGTH=1,ATTRB=(PROT,NORM)
+CHARW3   DFHMDF POS=(3,5),LENGTH=1,ATTRB=(PROT,NORM)
+CHARW4   DFHMDF POS=(3,7),LENGTH=1,ATTRB=(PROT,NORM)
+CHARW5   DFHMDF POS=(3,9),LENGTH=1,ATTRB=(PROT,NORM)
+CHARW6   DFHMDF POS=(3,11),LENGTH=1,ATTRB=(PROT,NORM)
+CHARW7   DFHMDF POS=(3,13),LENGTH=1,ATTRB=(PROT,NORM)
+CHARW8   DFHMDF POS=(3,15),LENGTH=1,ATTRB=(PROT,NORM)
+CHARW9   DFHMDF POS=(3,17),LENGTH=1,ATTRB=(PROT,NORM)
+CHARW10  DFHMDF POS=(3,19),LENGTH=1,ATTRB=(PROT,NORM)
+*
+MSG1     DFHMDF POS=(5,1),LENGTH=20,ATTRB=(PROT,NORM)
+MSG2     DFHMDF POS=(6,1),LENGTH=25,ATTRB=(PROT,NORM)
+MSG3     DFHMDF POS=(7,1),LENGTH=30,ATTRB=(PROT,NORM)
+MSG4     DFHMDF POS=(8,1),LENGTH=20,ATTRB=(PROT,BRT)
+MSG5     DFHMDF POS=(9,1),LENGTH=20,ATTRB=(PROT,BRT)
+*
+WORDLEN  DFHMDF POS=(10,1),LENGTH=2,ATTRB=(PROT,NUM)
+*
+HLINE1   DFHMDF POS=(12,20),LENGTH=1,ATTRB=(PROT,NORM)
+HLINE2   DFHMDF POS=(13,20),LENGTH=1,ATTRB=(PROT,NORM)
+HLINE3   DFHMDF POS=(14,20),LENGTH=1,ATTRB=(PROT,NORM)
+HLINE4   DFHMDF POS=(15,20),LENGTH=1,ATTRB=(PROT,NORM)
+HLINE5   DFHMDF POS=(16,20),LENGTH=1,ATTRB=(PROT,NORM)
+HBASE    DFHMDF POS=(17,15),LENGTH=5,ATTRB=(PROT,NORM)
+HVLINE   DFHMDF POS=(12,25),LENGTH=5,ATTRB=(PROT,NORM)
+HHEAD    DFHMDF POS=(12,30),LENGTH=1,ATTRB=(PROT,NORM)
+HLHAND   DFHMDF POS=(13,28),LENGTH=3,ATTRB=(PROT,NORM)
+HLFOOT1  DFHMDF POS=(14,28),LENGTH=1,ATTRB=(PROT,NORM)
+HLFOOT2  DFHMDF POS=(14,32),LENGTH=1,ATTRB=(PROT,NORM)
+*
+* THE 30 REVEALED-LETTER POSITIONS FOR THE WORD/PHRASE BEING
+* GUESSED - CHARnH CARRIES A HILIGHT ATTRIBUTE SO THE MOST
+* RECENTLY REVEALED LETTER STANDS OUT ON THE SCREEN
+CHAR1    DFHMDF POS=(19,1),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR2    DFHMDF POS=(19,3),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR3    DFHMDF POS=(19,5),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR4    DFHMDF POS=(19,7),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR5    DFHMDF POS=(19,9),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR6    DFHMDF POS=(19,11),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR7    DFHMDF POS=(19,13),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR8    DFHMDF POS=(19,15),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR9    DFHMDF POS=(19,17),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR10   DFHMDF POS=(19,19),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR11   DFHMDF POS=(20,1),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR12   DFHMDF POS=(20,3),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR13   DFHMDF POS=(20,5),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR14   DFHMDF POS=(20,7),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR15   DFHMDF POS=(20,9),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR16   DFHMDF POS=(20,11),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR17   DFHMDF POS=(20,13),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR18   DFHMDF POS=(20,15),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR19   DFHMDF POS=(20,17),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR20   DFHMDF POS=(20,19),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR21   DFHMDF POS=(21,1),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR22   DFHMDF POS=(21,3),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR23   DFHMDF POS=(21,5),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR24   DFHMDF POS=(21,7),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR25   DFHMDF POS=(21,9),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR26   DFHMDF POS=(21,11),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR27   DFHMDF POS=(21,13),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR28   DFHMDF POS=(21,15),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR29   DFHMDF POS=(21,17),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+CHAR30   DFHMDF POS=(21,19),LENGTH=1,ATTRB=(UNPROT,NORM),HILIGHT=USCORE
+*
+         DFHMDF POS=(23,1),LENGTH=54,ATTRB=(PROT,NORM),              X
+               INITIAL='PF2=NEW GAME  PF3=EXIT  PF4=HINT  CLEAR=RESUME'
+         DFHMDF POS=(24,1),LENGTH=1,ATTRB=(PROT,ASKIP)
+*
+         DFHMSD TYPE=FINAL
+         END
