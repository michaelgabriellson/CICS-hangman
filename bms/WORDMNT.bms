@@ -0,0 +1,51 @@
+*****************************************************************
+* WORDMNT - MAPSET FOR THE WORD LIST MAINTENANCE TRANSACTION
+* ASSEMBLE WITH DFHMSD/DFHMDI/DFHMDF - COBOL SYMBOLIC MAP OUTPUT
+* IS CHECKED IN BY HAND AS copybooks/WORDMNT.cpy - KEEP BOTH IN
+* SYNC
+*****************************************************************
+WORDMNT  DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=(FREEKB,FRSET)
+*
+WMSCR    DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),LENGTH=30,ATTRB=(PROT,NORM),               X
+               INITIAL='WORD LIST MAINTENANCE'
+*
+         DFHMDF POS=(3,1),LENGTH=7,ATTRB=(PROT,NORM),                X
+               INITIAL='WORDID:'
+WORDID   DFHMDF POS=(3,9),LENGTH=9,ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(4,1),LENGTH=5,ATTRB=(PROT,NORM),                X
+               INITIAL='WORD:'
+WORD     DFHMDF POS=(4,9),LENGTH=30,ATTRB=(UNPROT)
+*
+         DFHMDF POS=(5,1),LENGTH=9,ATTRB=(PROT,NORM),                X
+               INITIAL='CATEGORY:'
+CATEGORY DFHMDF POS=(5,11),LENGTH=10,ATTRB=(UNPROT)
+*
+         DFHMDF POS=(6,1),LENGTH=11,ATTRB=(PROT,NORM),               X
+               INITIAL='DIFFICULTY:'
+DIFFICULTY DFHMDF POS=(6,13),LENGTH=6,ATTRB=(UNPROT)
+*
+         DFHMDF POS=(7,1),LENGTH=7,ATTRB=(PROT,NORM),                X
+               INITIAL='ACTIVE:'
+ACTFLAG  DFHMDF POS=(7,9),LENGTH=1,ATTRB=(PROT,NORM)
+*
+FUNC     DFHMDF POS=(9,1),LENGTH=3,ATTRB=(PROT,NORM)
+*
+MSG1     DFHMDF POS=(11,1),LENGTH=40,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(23,1),LENGTH=70,ATTRB=(PROT,NORM),              X
+               INITIAL='PF5=BROWSE PF6=ADD PF7=UPDATE PF8=DELETE PF3X
+               =EXIT'
+         DFHMDF POS=(24,1),LENGTH=1,ATTRB=(PROT,ASKIP)
+*
+         DFHMSD TYPE=FINAL
+         END
