@@ -0,0 +1,75 @@
+*****************************************************************
+* LBOARD - MAPSET FOR THE OPERATOR LEADERBOARD TRANSACTION
+* ASSEMBLE WITH DFHMSD/DFHMDI/DFHMDF - COBOL SYMBOLIC MAP OUTPUT
+* IS CHECKED IN BY HAND AS copybooks/LBOARD.cpy - KEEP BOTH IN
+* SYNC
+*****************************************************************
+LBOARD   DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=(FREEKB,FRSET)
+*
+LBSCR    DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),LENGTH=30,ATTRB=(PROT,NORM),               X
+               INITIAL='TOP OPERATORS - WIN RATE'
+*
+         DFHMDF POS=(2,1),LENGTH=3,ATTRB=(PROT,NORM),                X
+               INITIAL='OP'
+         DFHMDF POS=(2,10),LENGTH=6,ATTRB=(PROT,NORM),               X
+               INITIAL='WIN %'
+         DFHMDF POS=(2,20),LENGTH=6,ATTRB=(PROT,NORM),               X
+               INITIAL='STREAK'
+*
+OP1      DFHMDF POS=(3,1),LENGTH=3,ATTRB=(PROT,NORM)
+PCT1     DFHMDF POS=(3,10),LENGTH=6,ATTRB=(PROT,NORM)
+STK1     DFHMDF POS=(3,20),LENGTH=3,ATTRB=(PROT,NORM)
+*
+OP2      DFHMDF POS=(4,1),LENGTH=3,ATTRB=(PROT,NORM)
+PCT2     DFHMDF POS=(4,10),LENGTH=6,ATTRB=(PROT,NORM)
+STK2     DFHMDF POS=(4,20),LENGTH=3,ATTRB=(PROT,NORM)
+*
+OP3      DFHMDF POS=(5,1),LENGTH=3,ATTRB=(PROT,NORM)
+PCT3     DFHMDF POS=(5,10),LENGTH=6,ATTRB=(PROT,NORM)
+STK3     DFHMDF POS=(5,20),LENGTH=3,ATTRB=(PROT,NORM)
+*
+OP4      DFHMDF POS=(6,1),LENGTH=3,ATTRB=(PROT,NORM)
+PCT4     DFHMDF POS=(6,10),LENGTH=6,ATTRB=(PROT,NORM)
+STK4     DFHMDF POS=(6,20),LENGTH=3,ATTRB=(PROT,NORM)
+*
+OP5      DFHMDF POS=(7,1),LENGTH=3,ATTRB=(PROT,NORM)
+PCT5     DFHMDF POS=(7,10),LENGTH=6,ATTRB=(PROT,NORM)
+STK5     DFHMDF POS=(7,20),LENGTH=3,ATTRB=(PROT,NORM)
+*
+OP6      DFHMDF POS=(8,1),LENGTH=3,ATTRB=(PROT,NORM)
+PCT6     DFHMDF POS=(8,10),LENGTH=6,ATTRB=(PROT,NORM)
+STK6     DFHMDF POS=(8,20),LENGTH=3,ATTRB=(PROT,NORM)
+*
+OP7      DFHMDF POS=(9,1),LENGTH=3,ATTRB=(PROT,NORM)
+PCT7     DFHMDF POS=(9,10),LENGTH=6,ATTRB=(PROT,NORM)
+STK7     DFHMDF POS=(9,20),LENGTH=3,ATTRB=(PROT,NORM)
+*
+OP8      DFHMDF POS=(10,1),LENGTH=3,ATTRB=(PROT,NORM)
+PCT8     DFHMDF POS=(10,10),LENGTH=6,ATTRB=(PROT,NORM)
+STK8     DFHMDF POS=(10,20),LENGTH=3,ATTRB=(PROT,NORM)
+*
+OP9      DFHMDF POS=(11,1),LENGTH=3,ATTRB=(PROT,NORM)
+PCT9     DFHMDF POS=(11,10),LENGTH=6,ATTRB=(PROT,NORM)
+STK9     DFHMDF POS=(11,20),LENGTH=3,ATTRB=(PROT,NORM)
+*
+OP10     DFHMDF POS=(12,1),LENGTH=3,ATTRB=(PROT,NORM)
+PCT10    DFHMDF POS=(12,10),LENGTH=6,ATTRB=(PROT,NORM)
+STK10    DFHMDF POS=(12,20),LENGTH=3,ATTRB=(PROT,NORM)
+*
+MSG1     DFHMDF POS=(14,1),LENGTH=40,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(23,1),LENGTH=70,ATTRB=(PROT,NORM),              X
+               INITIAL='CLEAR=REFRESH PF3=EXIT'
+         DFHMDF POS=(24,1),LENGTH=1,ATTRB=(PROT,ASKIP)
+*
+         DFHMSD TYPE=FINAL
+         END
