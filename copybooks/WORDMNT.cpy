@@ -0,0 +1,61 @@
+      ****************************************************************
+      *  WORDMNT - BMS SYMBOLIC MAP FOR MAPSET WORDMNT               *
+      *  MAP: WMSCR - WORD LIST MAINTENANCE (ADD/UPDATE/BROWSE/      *
+      *  DELETE BY WORDID)                                           *
+      *  HAND-MAINTAINED TO MATCH THE OUTPUT OF THE BMS ASSEMBLY     *
+      *  IN bms/WORDMNT.bms - REGENERATE BOTH TOGETHER IF FIELDS     *
+      *  CHANGE                                                      *
+      ****************************************************************
+       01  WMSCRI.
+       02  FILLER PIC X(12).
+       02  WORDIDL  PIC S9(4) COMP.
+       02  WORDIDF  PIC X.
+       02  FILLER REDEFINES WORDIDF.
+           03  WORDIDA  PIC X.
+       02  WORDIDI  PIC X(9).
+       02  WORDL  PIC S9(4) COMP.
+       02  WORDF  PIC X.
+       02  FILLER REDEFINES WORDF.
+           03  WORDA  PIC X.
+       02  WORDI  PIC X(30).
+       02  CATEGORYL  PIC S9(4) COMP.
+       02  CATEGORYF  PIC X.
+       02  FILLER REDEFINES CATEGORYF.
+           03  CATEGORYA  PIC X.
+       02  CATEGORYI  PIC X(10).
+       02  DIFFICULTYL  PIC S9(4) COMP.
+       02  DIFFICULTYF  PIC X.
+       02  FILLER REDEFINES DIFFICULTYF.
+           03  DIFFICULTYA  PIC X.
+       02  DIFFICULTYI  PIC X(6).
+       02  ACTFLAGL  PIC S9(4) COMP.
+       02  ACTFLAGF  PIC X.
+       02  FILLER REDEFINES ACTFLAGF.
+           03  ACTFLAGA  PIC X.
+       02  ACTFLAGI  PIC X(1).
+       02  FUNCL  PIC S9(4) COMP.
+       02  FUNCF  PIC X.
+       02  FILLER REDEFINES FUNCF.
+           03  FUNCA  PIC X.
+       02  FUNCI  PIC X(3).
+       02  MSG1L  PIC S9(4) COMP.
+       02  MSG1F  PIC X.
+       02  FILLER REDEFINES MSG1F.
+           03  MSG1A  PIC X.
+       02  MSG1I  PIC X(40).
+       01  WMSCRO REDEFINES WMSCRI.
+       02  FILLER PIC X(12).
+       02  FILLER PIC X(3).
+       02  WORDIDO  PIC X(9).
+       02  FILLER PIC X(3).
+       02  WORDO  PIC X(30).
+       02  FILLER PIC X(3).
+       02  CATEGORYO  PIC X(10).
+       02  FILLER PIC X(3).
+       02  DIFFICULTYO  PIC X(6).
+       02  FILLER PIC X(3).
+       02  ACTFLAGO  PIC X(1).
+       02  FILLER PIC X(3).
+       02  FUNCO  PIC X(3).
+       02  FILLER PIC X(3).
+       02  MSG1O  PIC X(40).
