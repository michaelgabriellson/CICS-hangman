@@ -0,0 +1,25 @@
+      ****************************************************************
+      *  DFHBMSCA - CICS BMS FIELD ATTRIBUTE VALUES                  *
+      *  STANDARD CICS-SUPPLIED COPY MEMBER, RETAINED LOCALLY SO     *
+      *  THE PROGRAMS IN THIS LIBRARY CAN BE COMPILED STAND-ALONE.  *
+      ****************************************************************
+       01  DFHBMSCA-VALUES.
+           02  DFHBMUNP     PIC X   VALUE ' '.
+           02  DFHBMUNN     PIC X   VALUE '&'.
+           02  DFHBMPRO     PIC X   VALUE '-'.
+           02  DFHBMPRF     PIC X   VALUE '/'.
+           02  DFHBMASK     PIC X   VALUE '<'.
+           02  DFHBMASF     PIC X   VALUE 'H'.
+           02  DFHPROTN     PIC X   VALUE '-'.
+           02  DFHPROTF     PIC X   VALUE '/'.
+           02  DFHUNIMD     PIC X   VALUE ' '.
+           02  DFHUNNUM     PIC X   VALUE '&'.
+           02  DFHNUM       PIC X   VALUE '&'.
+           02  DFHUNPROT    PIC X   VALUE ' '.
+           02  DFHUNDLN     PIC X   VALUE 'A'.
+           02  DFHNORM      PIC X   VALUE ' '.
+           02  DFHBRT       PIC X   VALUE 'H'.
+           02  DFHDARK      PIC X   VALUE '<'.
+           02  DFHRDONLY    PIC X   VALUE '-'.
+           02  DFHBMFSE     PIC X   VALUE 'E'.
+           02  DFHMDT       PIC X   VALUE '#'.
