@@ -0,0 +1,23 @@
+      ****************************************************************
+      *  GAMECA - DFHCOMMAREA LAYOUT FOR WORDGAME                    *
+      *  CARRIES THE IN-PROGRESS GAME ACROSS PSEUDO-CONVERSATIONAL   *
+      *  RETURNS SO A CLEAR, A RESTART OR AN ABEND DOES NOT LOSE IT  *
+      ****************************************************************
+       01  GAMECA.
+           02  CA-SWITCH             PIC 9.
+               88  CA-1STSCR                   VALUE 1.
+               88  CA-2NDSCR                   VALUE 2.
+               88  CA-3RDSCR                   VALUE 3.
+           02  CA-WORDID             PIC S9(9) USAGE COMP.
+           02  CA-WORD               PIC X(30).
+           02  CA-GUESS              PIC X(30).
+           02  CA-COUNTER1           PIC 9(02).
+           02  CA-COUNTER2           PIC 9(02).
+           02  CA-WORD-LENGTH        PIC 9(02).
+           02  CA-WRONG-LETTERS      PIC X(10).
+           02  CA-CATEGORY           PIC X(10).
+           02  CA-DIFFICULTY         PIC X(06).
+           02  CA-STREAK             PIC S9(9) USAGE COMP.
+           02  CA-MSG3               PIC X(30).
+           02  CA-MSG4               PIC X(20).
+           02  CA-MSG5               PIC X(20).
