@@ -0,0 +1,15 @@
+      ****************************************************************
+      *  WORDSTAT - HOST VARIABLES FOR TABLE USER11.WORDSTATS        *
+      *  ONE ROW PER COMPLETED GAME, KEYED BY OPERATOR AND TIMESTAMP *
+      *  WORDID ITSELF IS DECLARED IN WORDSDB2 - COPY BOTH TOGETHER  *
+      ****************************************************************
+       01  OPID                PIC X(03).
+       01  PLAY-TS             PIC X(26).
+       01  WIN-FLAG            PIC X(01).
+           88  GAME-WON                  VALUE 'Y'.
+           88  GAME-LOST                 VALUE 'N'.
+       01  WRONG-GUESSES       PIC 9(02).
+       01  WIN-COUNT           PIC S9(9) USAGE COMP.
+       01  LOSS-COUNT          PIC S9(9) USAGE COMP.
+       01  CURRENT-STREAK      PIC S9(9) USAGE COMP.
+       01  WIN-PCT             PIC S9(3)V9(2) USAGE COMP-3.
