@@ -0,0 +1,229 @@
+      ****************************************************************
+      *  LBOARD - BMS SYMBOLIC MAP FOR MAPSET LBOARD                 *
+      *  MAP: LBSCR - TOP 10 PLAYERS BY WIN RATE, WITH CURRENT       *
+      *  STREAK                                                      *
+      *  HAND-MAINTAINED TO MATCH THE OUTPUT OF THE BMS ASSEMBLY     *
+      *  IN bms/LBOARD.bms - REGENERATE BOTH TOGETHER IF FIELDS      *
+      *  CHANGE                                                      *
+      ****************************************************************
+       01  LBSCRI.
+       02  FILLER PIC X(12).
+       02  OP1L  PIC S9(4) COMP.
+       02  OP1F  PIC X.
+       02  FILLER REDEFINES OP1F.
+           03  OP1A  PIC X.
+       02  OP1I  PIC X(3).
+       02  PCT1L  PIC S9(4) COMP.
+       02  PCT1F  PIC X.
+       02  FILLER REDEFINES PCT1F.
+           03  PCT1A  PIC X.
+       02  PCT1I  PIC X(6).
+       02  STK1L  PIC S9(4) COMP.
+       02  STK1F  PIC X.
+       02  FILLER REDEFINES STK1F.
+           03  STK1A  PIC X.
+       02  STK1I  PIC X(3).
+       02  OP2L  PIC S9(4) COMP.
+       02  OP2F  PIC X.
+       02  FILLER REDEFINES OP2F.
+           03  OP2A  PIC X.
+       02  OP2I  PIC X(3).
+       02  PCT2L  PIC S9(4) COMP.
+       02  PCT2F  PIC X.
+       02  FILLER REDEFINES PCT2F.
+           03  PCT2A  PIC X.
+       02  PCT2I  PIC X(6).
+       02  STK2L  PIC S9(4) COMP.
+       02  STK2F  PIC X.
+       02  FILLER REDEFINES STK2F.
+           03  STK2A  PIC X.
+       02  STK2I  PIC X(3).
+       02  OP3L  PIC S9(4) COMP.
+       02  OP3F  PIC X.
+       02  FILLER REDEFINES OP3F.
+           03  OP3A  PIC X.
+       02  OP3I  PIC X(3).
+       02  PCT3L  PIC S9(4) COMP.
+       02  PCT3F  PIC X.
+       02  FILLER REDEFINES PCT3F.
+           03  PCT3A  PIC X.
+       02  PCT3I  PIC X(6).
+       02  STK3L  PIC S9(4) COMP.
+       02  STK3F  PIC X.
+       02  FILLER REDEFINES STK3F.
+           03  STK3A  PIC X.
+       02  STK3I  PIC X(3).
+       02  OP4L  PIC S9(4) COMP.
+       02  OP4F  PIC X.
+       02  FILLER REDEFINES OP4F.
+           03  OP4A  PIC X.
+       02  OP4I  PIC X(3).
+       02  PCT4L  PIC S9(4) COMP.
+       02  PCT4F  PIC X.
+       02  FILLER REDEFINES PCT4F.
+           03  PCT4A  PIC X.
+       02  PCT4I  PIC X(6).
+       02  STK4L  PIC S9(4) COMP.
+       02  STK4F  PIC X.
+       02  FILLER REDEFINES STK4F.
+           03  STK4A  PIC X.
+       02  STK4I  PIC X(3).
+       02  OP5L  PIC S9(4) COMP.
+       02  OP5F  PIC X.
+       02  FILLER REDEFINES OP5F.
+           03  OP5A  PIC X.
+       02  OP5I  PIC X(3).
+       02  PCT5L  PIC S9(4) COMP.
+       02  PCT5F  PIC X.
+       02  FILLER REDEFINES PCT5F.
+           03  PCT5A  PIC X.
+       02  PCT5I  PIC X(6).
+       02  STK5L  PIC S9(4) COMP.
+       02  STK5F  PIC X.
+       02  FILLER REDEFINES STK5F.
+           03  STK5A  PIC X.
+       02  STK5I  PIC X(3).
+       02  OP6L  PIC S9(4) COMP.
+       02  OP6F  PIC X.
+       02  FILLER REDEFINES OP6F.
+           03  OP6A  PIC X.
+       02  OP6I  PIC X(3).
+       02  PCT6L  PIC S9(4) COMP.
+       02  PCT6F  PIC X.
+       02  FILLER REDEFINES PCT6F.
+           03  PCT6A  PIC X.
+       02  PCT6I  PIC X(6).
+       02  STK6L  PIC S9(4) COMP.
+       02  STK6F  PIC X.
+       02  FILLER REDEFINES STK6F.
+           03  STK6A  PIC X.
+       02  STK6I  PIC X(3).
+       02  OP7L  PIC S9(4) COMP.
+       02  OP7F  PIC X.
+       02  FILLER REDEFINES OP7F.
+           03  OP7A  PIC X.
+       02  OP7I  PIC X(3).
+       02  PCT7L  PIC S9(4) COMP.
+       02  PCT7F  PIC X.
+       02  FILLER REDEFINES PCT7F.
+           03  PCT7A  PIC X.
+       02  PCT7I  PIC X(6).
+       02  STK7L  PIC S9(4) COMP.
+       02  STK7F  PIC X.
+       02  FILLER REDEFINES STK7F.
+           03  STK7A  PIC X.
+       02  STK7I  PIC X(3).
+       02  OP8L  PIC S9(4) COMP.
+       02  OP8F  PIC X.
+       02  FILLER REDEFINES OP8F.
+           03  OP8A  PIC X.
+       02  OP8I  PIC X(3).
+       02  PCT8L  PIC S9(4) COMP.
+       02  PCT8F  PIC X.
+       02  FILLER REDEFINES PCT8F.
+           03  PCT8A  PIC X.
+       02  PCT8I  PIC X(6).
+       02  STK8L  PIC S9(4) COMP.
+       02  STK8F  PIC X.
+       02  FILLER REDEFINES STK8F.
+           03  STK8A  PIC X.
+       02  STK8I  PIC X(3).
+       02  OP9L  PIC S9(4) COMP.
+       02  OP9F  PIC X.
+       02  FILLER REDEFINES OP9F.
+           03  OP9A  PIC X.
+       02  OP9I  PIC X(3).
+       02  PCT9L  PIC S9(4) COMP.
+       02  PCT9F  PIC X.
+       02  FILLER REDEFINES PCT9F.
+           03  PCT9A  PIC X.
+       02  PCT9I  PIC X(6).
+       02  STK9L  PIC S9(4) COMP.
+       02  STK9F  PIC X.
+       02  FILLER REDEFINES STK9F.
+           03  STK9A  PIC X.
+       02  STK9I  PIC X(3).
+       02  OP10L  PIC S9(4) COMP.
+       02  OP10F  PIC X.
+       02  FILLER REDEFINES OP10F.
+           03  OP10A  PIC X.
+       02  OP10I  PIC X(3).
+       02  PCT10L  PIC S9(4) COMP.
+       02  PCT10F  PIC X.
+       02  FILLER REDEFINES PCT10F.
+           03  PCT10A  PIC X.
+       02  PCT10I  PIC X(6).
+       02  STK10L  PIC S9(4) COMP.
+       02  STK10F  PIC X.
+       02  FILLER REDEFINES STK10F.
+           03  STK10A  PIC X.
+       02  STK10I  PIC X(3).
+       02  MSG1L  PIC S9(4) COMP.
+       02  MSG1F  PIC X.
+       02  FILLER REDEFINES MSG1F.
+           03  MSG1A  PIC X.
+       02  MSG1I  PIC X(40).
+       01  LBSCRO REDEFINES LBSCRI.
+       02  FILLER PIC X(12).
+       02  FILLER PIC X(3).
+       02  OP1O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  PCT1O  PIC X(6).
+       02  FILLER PIC X(3).
+       02  STK1O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  OP2O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  PCT2O  PIC X(6).
+       02  FILLER PIC X(3).
+       02  STK2O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  OP3O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  PCT3O  PIC X(6).
+       02  FILLER PIC X(3).
+       02  STK3O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  OP4O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  PCT4O  PIC X(6).
+       02  FILLER PIC X(3).
+       02  STK4O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  OP5O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  PCT5O  PIC X(6).
+       02  FILLER PIC X(3).
+       02  STK5O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  OP6O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  PCT6O  PIC X(6).
+       02  FILLER PIC X(3).
+       02  STK6O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  OP7O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  PCT7O  PIC X(6).
+       02  FILLER PIC X(3).
+       02  STK7O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  OP8O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  PCT8O  PIC X(6).
+       02  FILLER PIC X(3).
+       02  STK8O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  OP9O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  PCT9O  PIC X(6).
+       02  FILLER PIC X(3).
+       02  STK9O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  OP10O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  PCT10O  PIC X(6).
+       02  FILLER PIC X(3).
+       02  STK10O  PIC X(3).
+       02  FILLER PIC X(3).
+       02  MSG1O  PIC X(40).
