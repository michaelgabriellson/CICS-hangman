@@ -0,0 +1,478 @@
+      ****************************************************************
+      *  WORDS - BMS SYMBOLIC MAP FOR MAPSET WORDS                   *
+      *  MAPS: HOMESCR (SELECTION SCREEN), GAMESCR (PLAY SCREEN)     *
+      *  HAND-MAINTAINED TO MATCH THE OUTPUT OF THE BMS ASSEMBLY     *
+      *  IN bms/WORDS.bms - REGENERATE BOTH TOGETHER IF FIELDS CHANGE*
+      ****************************************************************
+       01  GAMESCRI.
+       02  FILLER PIC X(12).
+       02  INPUTL  PIC S9(4) COMP.
+       02  INPUTF  PIC X.
+       02  FILLER REDEFINES INPUTF.
+           03  INPUTA  PIC X.
+       02  INPUTI  PIC X(1).
+       02  CHARW1L  PIC S9(4) COMP.
+       02  CHARW1F  PIC X.
+       02  FILLER REDEFINES CHARW1F.
+           03  CHARW1A  PIC X.
+       02  CHARW1I  PIC X(1).
+       02  CHARW2L  PIC S9(4) COMP.
+       02  CHARW2F  PIC X.
+       02  FILLER REDEFINES CHARW2F.
+           03  CHARW2A  PIC X.
+       02  CHARW2I  PIC X(1).
+       02  CHARW3L  PIC S9(4) COMP.
+       02  CHARW3F  PIC X.
+       02  FILLER REDEFINES CHARW3F.
+           03  CHARW3A  PIC X.
+       02  CHARW3I  PIC X(1).
+       02  CHARW4L  PIC S9(4) COMP.
+       02  CHARW4F  PIC X.
+       02  FILLER REDEFINES CHARW4F.
+           03  CHARW4A  PIC X.
+       02  CHARW4I  PIC X(1).
+       02  CHARW5L  PIC S9(4) COMP.
+       02  CHARW5F  PIC X.
+       02  FILLER REDEFINES CHARW5F.
+           03  CHARW5A  PIC X.
+       02  CHARW5I  PIC X(1).
+       02  CHARW6L  PIC S9(4) COMP.
+       02  CHARW6F  PIC X.
+       02  FILLER REDEFINES CHARW6F.
+           03  CHARW6A  PIC X.
+       02  CHARW6I  PIC X(1).
+       02  CHARW7L  PIC S9(4) COMP.
+       02  CHARW7F  PIC X.
+       02  FILLER REDEFINES CHARW7F.
+           03  CHARW7A  PIC X.
+       02  CHARW7I  PIC X(1).
+       02  CHARW8L  PIC S9(4) COMP.
+       02  CHARW8F  PIC X.
+       02  FILLER REDEFINES CHARW8F.
+           03  CHARW8A  PIC X.
+       02  CHARW8I  PIC X(1).
+       02  CHARW9L  PIC S9(4) COMP.
+       02  CHARW9F  PIC X.
+       02  FILLER REDEFINES CHARW9F.
+           03  CHARW9A  PIC X.
+       02  CHARW9I  PIC X(1).
+       02  CHARW10L  PIC S9(4) COMP.
+       02  CHARW10F  PIC X.
+       02  FILLER REDEFINES CHARW10F.
+           03  CHARW10A  PIC X.
+       02  CHARW10I  PIC X(1).
+       02  MSG1L  PIC S9(4) COMP.
+       02  MSG1F  PIC X.
+       02  FILLER REDEFINES MSG1F.
+           03  MSG1A  PIC X.
+       02  MSG1I  PIC X(20).
+       02  MSG2L  PIC S9(4) COMP.
+       02  MSG2F  PIC X.
+       02  FILLER REDEFINES MSG2F.
+           03  MSG2A  PIC X.
+       02  MSG2I  PIC X(25).
+       02  MSG3L  PIC S9(4) COMP.
+       02  MSG3F  PIC X.
+       02  FILLER REDEFINES MSG3F.
+           03  MSG3A  PIC X.
+       02  MSG3I  PIC X(30).
+       02  MSG4L  PIC S9(4) COMP.
+       02  MSG4F  PIC X.
+       02  FILLER REDEFINES MSG4F.
+           03  MSG4A  PIC X.
+       02  MSG4I  PIC X(20).
+       02  MSG5L  PIC S9(4) COMP.
+       02  MSG5F  PIC X.
+       02  FILLER REDEFINES MSG5F.
+           03  MSG5A  PIC X.
+       02  MSG5I  PIC X(20).
+       02  WORDLENL  PIC S9(4) COMP.
+       02  WORDLENF  PIC X.
+       02  FILLER REDEFINES WORDLENF.
+           03  WORDLENA  PIC X.
+       02  WORDLENI  PIC X(2).
+       02  HLINE1L  PIC S9(4) COMP.
+       02  HLINE1F  PIC X.
+       02  FILLER REDEFINES HLINE1F.
+           03  HLINE1A  PIC X.
+       02  HLINE1I  PIC X(1).
+       02  HLINE2L  PIC S9(4) COMP.
+       02  HLINE2F  PIC X.
+       02  FILLER REDEFINES HLINE2F.
+           03  HLINE2A  PIC X.
+       02  HLINE2I  PIC X(1).
+       02  HLINE3L  PIC S9(4) COMP.
+       02  HLINE3F  PIC X.
+       02  FILLER REDEFINES HLINE3F.
+           03  HLINE3A  PIC X.
+       02  HLINE3I  PIC X(1).
+       02  HLINE4L  PIC S9(4) COMP.
+       02  HLINE4F  PIC X.
+       02  FILLER REDEFINES HLINE4F.
+           03  HLINE4A  PIC X.
+       02  HLINE4I  PIC X(1).
+       02  HLINE5L  PIC S9(4) COMP.
+       02  HLINE5F  PIC X.
+       02  FILLER REDEFINES HLINE5F.
+           03  HLINE5A  PIC X.
+       02  HLINE5I  PIC X(1).
+       02  HBASEL  PIC S9(4) COMP.
+       02  HBASEF  PIC X.
+       02  FILLER REDEFINES HBASEF.
+           03  HBASEA  PIC X.
+       02  HBASEI  PIC X(5).
+       02  HVLINEL  PIC S9(4) COMP.
+       02  HVLINEF  PIC X.
+       02  FILLER REDEFINES HVLINEF.
+           03  HVLINEA  PIC X.
+       02  HVLINEI  PIC X(5).
+       02  HHEADL  PIC S9(4) COMP.
+       02  HHEADF  PIC X.
+       02  FILLER REDEFINES HHEADF.
+           03  HHEADA  PIC X.
+       02  HHEADI  PIC X(1).
+       02  HLHANDL  PIC S9(4) COMP.
+       02  HLHANDF  PIC X.
+       02  FILLER REDEFINES HLHANDF.
+           03  HLHANDA  PIC X.
+       02  HLHANDI  PIC X(3).
+       02  HLFOOT1L  PIC S9(4) COMP.
+       02  HLFOOT1F  PIC X.
+       02  FILLER REDEFINES HLFOOT1F.
+           03  HLFOOT1A  PIC X.
+       02  HLFOOT1I  PIC X(1).
+       02  HLFOOT2L  PIC S9(4) COMP.
+       02  HLFOOT2F  PIC X.
+       02  FILLER REDEFINES HLFOOT2F.
+           03  HLFOOT2A  PIC X.
+       02  HLFOOT2I  PIC X(1).
+       02  CHAR1L  PIC S9(4) COMP.
+       02  CHAR1F  PIC X.
+       02  FILLER REDEFINES CHAR1F.
+           03  CHAR1A  PIC X.
+       02  CHAR1H  PIC X.
+       02  CHAR1I  PIC X(1).
+       02  CHAR2L  PIC S9(4) COMP.
+       02  CHAR2F  PIC X.
+       02  FILLER REDEFINES CHAR2F.
+           03  CHAR2A  PIC X.
+       02  CHAR2H  PIC X.
+       02  CHAR2I  PIC X(1).
+       02  CHAR3L  PIC S9(4) COMP.
+       02  CHAR3F  PIC X.
+       02  FILLER REDEFINES CHAR3F.
+           03  CHAR3A  PIC X.
+       02  CHAR3H  PIC X.
+       02  CHAR3I  PIC X(1).
+       02  CHAR4L  PIC S9(4) COMP.
+       02  CHAR4F  PIC X.
+       02  FILLER REDEFINES CHAR4F.
+           03  CHAR4A  PIC X.
+       02  CHAR4H  PIC X.
+       02  CHAR4I  PIC X(1).
+       02  CHAR5L  PIC S9(4) COMP.
+       02  CHAR5F  PIC X.
+       02  FILLER REDEFINES CHAR5F.
+           03  CHAR5A  PIC X.
+       02  CHAR5H  PIC X.
+       02  CHAR5I  PIC X(1).
+       02  CHAR6L  PIC S9(4) COMP.
+       02  CHAR6F  PIC X.
+       02  FILLER REDEFINES CHAR6F.
+           03  CHAR6A  PIC X.
+       02  CHAR6H  PIC X.
+       02  CHAR6I  PIC X(1).
+       02  CHAR7L  PIC S9(4) COMP.
+       02  CHAR7F  PIC X.
+       02  FILLER REDEFINES CHAR7F.
+           03  CHAR7A  PIC X.
+       02  CHAR7H  PIC X.
+       02  CHAR7I  PIC X(1).
+       02  CHAR8L  PIC S9(4) COMP.
+       02  CHAR8F  PIC X.
+       02  FILLER REDEFINES CHAR8F.
+           03  CHAR8A  PIC X.
+       02  CHAR8H  PIC X.
+       02  CHAR8I  PIC X(1).
+       02  CHAR9L  PIC S9(4) COMP.
+       02  CHAR9F  PIC X.
+       02  FILLER REDEFINES CHAR9F.
+           03  CHAR9A  PIC X.
+       02  CHAR9H  PIC X.
+       02  CHAR9I  PIC X(1).
+       02  CHAR10L  PIC S9(4) COMP.
+       02  CHAR10F  PIC X.
+       02  FILLER REDEFINES CHAR10F.
+           03  CHAR10A  PIC X.
+       02  CHAR10H  PIC X.
+       02  CHAR10I  PIC X(1).
+       02  CHAR11L  PIC S9(4) COMP.
+       02  CHAR11F  PIC X.
+       02  FILLER REDEFINES CHAR11F.
+           03  CHAR11A  PIC X.
+       02  CHAR11H  PIC X.
+       02  CHAR11I  PIC X(1).
+       02  CHAR12L  PIC S9(4) COMP.
+       02  CHAR12F  PIC X.
+       02  FILLER REDEFINES CHAR12F.
+           03  CHAR12A  PIC X.
+       02  CHAR12H  PIC X.
+       02  CHAR12I  PIC X(1).
+       02  CHAR13L  PIC S9(4) COMP.
+       02  CHAR13F  PIC X.
+       02  FILLER REDEFINES CHAR13F.
+           03  CHAR13A  PIC X.
+       02  CHAR13H  PIC X.
+       02  CHAR13I  PIC X(1).
+       02  CHAR14L  PIC S9(4) COMP.
+       02  CHAR14F  PIC X.
+       02  FILLER REDEFINES CHAR14F.
+           03  CHAR14A  PIC X.
+       02  CHAR14H  PIC X.
+       02  CHAR14I  PIC X(1).
+       02  CHAR15L  PIC S9(4) COMP.
+       02  CHAR15F  PIC X.
+       02  FILLER REDEFINES CHAR15F.
+           03  CHAR15A  PIC X.
+       02  CHAR15H  PIC X.
+       02  CHAR15I  PIC X(1).
+       02  CHAR16L  PIC S9(4) COMP.
+       02  CHAR16F  PIC X.
+       02  FILLER REDEFINES CHAR16F.
+           03  CHAR16A  PIC X.
+       02  CHAR16H  PIC X.
+       02  CHAR16I  PIC X(1).
+       02  CHAR17L  PIC S9(4) COMP.
+       02  CHAR17F  PIC X.
+       02  FILLER REDEFINES CHAR17F.
+           03  CHAR17A  PIC X.
+       02  CHAR17H  PIC X.
+       02  CHAR17I  PIC X(1).
+       02  CHAR18L  PIC S9(4) COMP.
+       02  CHAR18F  PIC X.
+       02  FILLER REDEFINES CHAR18F.
+           03  CHAR18A  PIC X.
+       02  CHAR18H  PIC X.
+       02  CHAR18I  PIC X(1).
+       02  CHAR19L  PIC S9(4) COMP.
+       02  CHAR19F  PIC X.
+       02  FILLER REDEFINES CHAR19F.
+           03  CHAR19A  PIC X.
+       02  CHAR19H  PIC X.
+       02  CHAR19I  PIC X(1).
+       02  CHAR20L  PIC S9(4) COMP.
+       02  CHAR20F  PIC X.
+       02  FILLER REDEFINES CHAR20F.
+           03  CHAR20A  PIC X.
+       02  CHAR20H  PIC X.
+       02  CHAR20I  PIC X(1).
+       02  CHAR21L  PIC S9(4) COMP.
+       02  CHAR21F  PIC X.
+       02  FILLER REDEFINES CHAR21F.
+           03  CHAR21A  PIC X.
+       02  CHAR21H  PIC X.
+       02  CHAR21I  PIC X(1).
+       02  CHAR22L  PIC S9(4) COMP.
+       02  CHAR22F  PIC X.
+       02  FILLER REDEFINES CHAR22F.
+           03  CHAR22A  PIC X.
+       02  CHAR22H  PIC X.
+       02  CHAR22I  PIC X(1).
+       02  CHAR23L  PIC S9(4) COMP.
+       02  CHAR23F  PIC X.
+       02  FILLER REDEFINES CHAR23F.
+           03  CHAR23A  PIC X.
+       02  CHAR23H  PIC X.
+       02  CHAR23I  PIC X(1).
+       02  CHAR24L  PIC S9(4) COMP.
+       02  CHAR24F  PIC X.
+       02  FILLER REDEFINES CHAR24F.
+           03  CHAR24A  PIC X.
+       02  CHAR24H  PIC X.
+       02  CHAR24I  PIC X(1).
+       02  CHAR25L  PIC S9(4) COMP.
+       02  CHAR25F  PIC X.
+       02  FILLER REDEFINES CHAR25F.
+           03  CHAR25A  PIC X.
+       02  CHAR25H  PIC X.
+       02  CHAR25I  PIC X(1).
+       02  CHAR26L  PIC S9(4) COMP.
+       02  CHAR26F  PIC X.
+       02  FILLER REDEFINES CHAR26F.
+           03  CHAR26A  PIC X.
+       02  CHAR26H  PIC X.
+       02  CHAR26I  PIC X(1).
+       02  CHAR27L  PIC S9(4) COMP.
+       02  CHAR27F  PIC X.
+       02  FILLER REDEFINES CHAR27F.
+           03  CHAR27A  PIC X.
+       02  CHAR27H  PIC X.
+       02  CHAR27I  PIC X(1).
+       02  CHAR28L  PIC S9(4) COMP.
+       02  CHAR28F  PIC X.
+       02  FILLER REDEFINES CHAR28F.
+           03  CHAR28A  PIC X.
+       02  CHAR28H  PIC X.
+       02  CHAR28I  PIC X(1).
+       02  CHAR29L  PIC S9(4) COMP.
+       02  CHAR29F  PIC X.
+       02  FILLER REDEFINES CHAR29F.
+           03  CHAR29A  PIC X.
+       02  CHAR29H  PIC X.
+       02  CHAR29I  PIC X(1).
+       02  CHAR30L  PIC S9(4) COMP.
+       02  CHAR30F  PIC X.
+       02  FILLER REDEFINES CHAR30F.
+           03  CHAR30A  PIC X.
+       02  CHAR30H  PIC X.
+       02  CHAR30I  PIC X(1).
+       01  GAMESCRO REDEFINES GAMESCRI.
+       02  FILLER PIC X(12).
+       02  FILLER PIC X(3).
+       02  INPUTO  PIC X(1).
+       02  FILLER PIC X(3).
+       02  CHARW1O  PIC X(1).
+       02  FILLER PIC X(3).
+       02  CHARW2O  PIC X(1).
+       02  FILLER PIC X(3).
+       02  CHARW3O  PIC X(1).
+       02  FILLER PIC X(3).
+       02  CHARW4O  PIC X(1).
+       02  FILLER PIC X(3).
+       02  CHARW5O  PIC X(1).
+       02  FILLER PIC X(3).
+       02  CHARW6O  PIC X(1).
+       02  FILLER PIC X(3).
+       02  CHARW7O  PIC X(1).
+       02  FILLER PIC X(3).
+       02  CHARW8O  PIC X(1).
+       02  FILLER PIC X(3).
+       02  CHARW9O  PIC X(1).
+       02  FILLER PIC X(3).
+       02  CHARW10O  PIC X(1).
+       02  FILLER PIC X(3).
+       02  MSG1O  PIC X(20).
+       02  FILLER PIC X(3).
+       02  MSG2O  PIC X(25).
+       02  FILLER PIC X(3).
+       02  MSG3O  PIC X(30).
+       02  FILLER PIC X(3).
+       02  MSG4O  PIC X(20).
+       02  FILLER PIC X(3).
+       02  MSG5O  PIC X(20).
+       02  FILLER PIC X(3).
+       02  WORDLENO  PIC X(2).
+       02  FILLER PIC X(3).
+       02  HLINE1O  PIC X(1).
+       02  FILLER PIC X(3).
+       02  HLINE2O  PIC X(1).
+       02  FILLER PIC X(3).
+       02  HLINE3O  PIC X(1).
+       02  FILLER PIC X(3).
+       02  HLINE4O  PIC X(1).
+       02  FILLER PIC X(3).
+       02  HLINE5O  PIC X(1).
+       02  FILLER PIC X(3).
+       02  HBASEO  PIC X(5).
+       02  FILLER PIC X(3).
+       02  HVLINEO  PIC X(5).
+       02  FILLER PIC X(3).
+       02  HHEADO  PIC X(1).
+       02  FILLER PIC X(3).
+       02  HLHANDO  PIC X(3).
+       02  FILLER PIC X(3).
+       02  HLFOOT1O  PIC X(1).
+       02  FILLER PIC X(3).
+       02  HLFOOT2O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR1O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR2O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR3O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR4O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR5O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR6O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR7O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR8O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR9O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR10O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR11O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR12O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR13O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR14O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR15O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR16O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR17O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR18O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR19O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR20O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR21O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR22O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR23O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR24O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR25O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR26O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR27O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR28O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR29O  PIC X(1).
+       02  FILLER PIC X(4).
+       02  CHAR30O  PIC X(1).
+       01  HOMESCRI.
+       02  FILLER PIC X(12).
+       02  NUMWORDSL  PIC S9(4) COMP.
+       02  NUMWORDSF  PIC X.
+       02  FILLER REDEFINES NUMWORDSF.
+           03  NUMWORDSA  PIC X.
+       02  NUMWORDSI  PIC X(5).
+       02  CATINL  PIC S9(4) COMP.
+       02  CATINF  PIC X.
+       02  FILLER REDEFINES CATINF.
+           03  CATINA  PIC X.
+       02  CATINI  PIC X(10).
+       02  DIFINL  PIC S9(4) COMP.
+       02  DIFINF  PIC X.
+       02  FILLER REDEFINES DIFINF.
+           03  DIFINA  PIC X.
+       02  DIFINI  PIC X(6).
+       02  HMSG1L  PIC S9(4) COMP.
+       02  HMSG1F  PIC X.
+       02  FILLER REDEFINES HMSG1F.
+           03  HMSG1A  PIC X.
+       02  HMSG1I  PIC X(40).
+       01  HOMESCRO REDEFINES HOMESCRI.
+       02  FILLER PIC X(12).
+       02  FILLER PIC X(3).
+       02  NUMWORDSO  PIC X(5).
+       02  FILLER PIC X(3).
+       02  CATINO  PIC X(10).
+       02  FILLER PIC X(3).
+       02  DIFINO  PIC X(6).
+       02  FILLER PIC X(3).
+       02  HMSG1O  PIC X(40).
