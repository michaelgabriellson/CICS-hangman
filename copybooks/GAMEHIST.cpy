@@ -0,0 +1,14 @@
+      ****************************************************************
+      *  GAMEHIST - RECORD LAYOUT FOR THE GAME HISTORY / AUDIT FILE  *
+      *  ONE ENTRY PER FINISHED GAME - APPENDED, NEVER UPDATED       *
+      ****************************************************************
+       01  GH-RECORD.
+           02  GH-OPID              PIC X(03).
+           02  GH-PLAY-DATE         PIC X(08).
+           02  GH-PLAY-TIME         PIC X(06).
+           02  GH-WORDID            PIC S9(9) USAGE COMP.
+           02  GH-WORD              PIC X(30).
+           02  GH-WIN-FLAG          PIC X(01).
+               88  GH-WON                     VALUE 'Y'.
+               88  GH-LOST                    VALUE 'N'.
+           02  GH-WRONG-GUESSES     PIC 9(02).
