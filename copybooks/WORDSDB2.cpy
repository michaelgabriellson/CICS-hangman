@@ -0,0 +1,10 @@
+      ****************************************************************
+      *  WORDSDB2 - HOST VARIABLES FOR TABLE USER11.WORDSDB2         *
+      ****************************************************************
+       01  WORDID              PIC S9(9) USAGE COMP.
+       01  WORD                PIC X(30).
+       01  CATEGORY            PIC X(10).
+       01  DIFFICULTY          PIC X(06).
+       01  ACTIVE-FLAG         PIC X(01).
+           88  WORD-ACTIVE               VALUE 'Y'.
+           88  WORD-INACTIVE             VALUE 'N'.
