@@ -0,0 +1,219 @@
+      ****************************************************************
+      *            IDENTIFICATION DIVISION                         ***
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WORDLOAD.
+      ****************************************************************
+      *            ENVIRONMENT DIVISION                           ***
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORDIN  ASSIGN TO WORDIN
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT WORDRPT ASSIGN TO WORDRPT
+                  ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+      **           DATA DIVISION                                   ***
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WORDIN
+           RECORDING MODE IS F.
+      *THE INPUT WORD FIELD IS DELIBERATELY WIDER THAN WS-MAXCHAR SO
+      *A CANDIDATE LONGER THAN THE LIMIT STILL FITS THE RAW RECORD AND
+      *CAN BE DETECTED AND REJECTED BELOW, INSTEAD OF BEING SILENTLY
+      *TRUNCATED BY THE FIELD'S OWN PICTURE CLAUSE
+       01  WI-RECORD.
+           02  WI-WORD             PIC X(40).
+           02  WI-CATEGORY         PIC X(10).
+           02  WI-DIFFICULTY       PIC X(06).
+
+       FD  WORDRPT
+           RECORDING MODE IS F.
+       01  WR-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * WS-VARIABLES
+       01 WS-EOF-FLAG          PIC X(01) VALUE 'N'.
+           88  WS-EOF                    VALUE 'Y'.
+       01 WS-MAXCHAR           PIC 9(02) VALUE 30.
+       01 WS-RAWMAXCHAR        PIC 9(02) VALUE 40.
+       01 WS-MAXWORDID         PIC S9(9) USAGE COMP.
+
+       01 WS-READ-COUNT        PIC 9(07) VALUE 0.
+       01 WS-LOAD-COUNT        PIC 9(07) VALUE 0.
+       01 WS-REJECT-COUNT      PIC 9(07) VALUE 0.
+
+       01 WS-WORD-LENGTH       PIC 9(02).
+       01 WS-REJECT-REASON     PIC X(30).
+       01 WS-DUP-COUNT         PIC 9(04) USAGE COMP.
+
+       01 WS-HEADING1.
+           02  FILLER          PIC X(23) VALUE
+                                     'WORDLOAD REJECT REPORT'.
+       01 WS-HEADING2.
+           02  FILLER          PIC X(40) VALUE 'WORD'.
+           02  FILLER          PIC X(30) VALUE 'REASON'.
+       01 WS-DETAIL-LINE.
+           02  WR-WORD         PIC X(40).
+           02  WR-REASON       PIC X(30).
+       01 WS-TOTALS-LINE.
+           02  FILLER          PIC X(16) VALUE 'RECORDS READ  :'.
+           02  WT-READ         PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE2.
+           02  FILLER          PIC X(16) VALUE 'WORDS LOADED  :'.
+           02  WT-LOAD         PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE3.
+           02  FILLER          PIC X(16) VALUE 'WORDS REJECTED:'.
+           02  WT-REJECT       PIC ZZZ,ZZ9.
+
+       COPY WORDSDB2.
+      * DB2 AREA
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+      ****************************************************************
+      **           PROCEDURE DIVISION                              ***
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+      *A MAIN SECTION
+      ****************************************************************
+       A-MAIN SECTION.
+           OPEN INPUT WORDIN
+           OPEN OUTPUT WORDRPT
+
+           WRITE WR-RECORD FROM WS-HEADING1
+           WRITE WR-RECORD FROM WS-HEADING2
+
+           PERFORM QA-MAXWORD
+
+           PERFORM B-READ-WORDIN
+           PERFORM C-PROCESS-RECORD UNTIL WS-EOF
+
+           PERFORM D-WRITE-TOTALS
+
+           EXEC SQL
+             COMMIT WORK
+           END-EXEC
+
+           CLOSE WORDIN
+           CLOSE WORDRPT
+           STOP RUN
+           .
+      ****************************************************************
+      *B READ WORDIN SECTION                                         *
+      ****************************************************************
+       B-READ-WORDIN SECTION.
+           READ WORDIN
+              AT END SET WS-EOF TO TRUE
+           END-READ
+           .
+      ****************************************************************
+      *C PROCESS RECORD SECTION                                      *
+      *VALIDATES ONE CANDIDATE WORD AND LOADS IT IF IT PASSES        *
+      ****************************************************************
+       C-PROCESS-RECORD SECTION.
+           ADD 1 TO WS-READ-COUNT
+           MOVE SPACES TO WS-REJECT-REASON
+
+           PERFORM VARYING WS-WORD-LENGTH FROM WS-RAWMAXCHAR BY -1
+                   UNTIL WS-WORD-LENGTH = 0
+                      OR WI-WORD(WS-WORD-LENGTH:1) NOT = SPACE
+           END-PERFORM
+
+           EVALUATE TRUE
+           WHEN WS-WORD-LENGTH = 0
+             MOVE 'BLANK WORD' TO WS-REJECT-REASON
+           WHEN WS-WORD-LENGTH > WS-MAXCHAR
+             MOVE 'EXCEEDS 30 CHARACTER LIMIT' TO WS-REJECT-REASON
+           WHEN OTHER
+             PERFORM CA-CHECK-DUPLICATE
+             IF WS-DUP-COUNT NOT = 0
+                MOVE 'DUPLICATE WORD' TO WS-REJECT-REASON
+             END-IF
+           END-EVALUATE
+
+           IF WS-REJECT-REASON = SPACES
+              PERFORM CB-INSERT-WORD
+           ELSE
+              PERFORM CC-REJECT-WORD
+           END-IF
+
+           PERFORM B-READ-WORDIN
+           .
+      ****************************************************************
+      *CA CHECK DUPLICATE SECTION                                    *
+      *REJECTS ANY CANDIDATE ALREADY ON FILE BY WORD VALUE           *
+      ****************************************************************
+       CA-CHECK-DUPLICATE SECTION.
+           MOVE WI-WORD TO WORD
+           INITIALIZE WS-DUP-COUNT
+           EXEC SQL
+             SELECT COUNT(*)
+             INTO   :WS-DUP-COUNT
+             FROM USER11.WORDSDB2
+             WHERE WORD = :WORD
+           END-EXEC
+           .
+      ****************************************************************
+      *CB INSERT WORD SECTION                                        *
+      *LOADS THE WORD WITH THE NEXT WORDID AFTER THE CURRENT MAX     *
+      ****************************************************************
+       CB-INSERT-WORD SECTION.
+           ADD 1 TO WS-MAXWORDID
+           MOVE WS-MAXWORDID TO WORDID
+           MOVE WI-WORD TO WORD
+           MOVE WI-CATEGORY TO CATEGORY
+           MOVE WI-DIFFICULTY TO DIFFICULTY
+           MOVE 'Y' TO ACTIVE-FLAG
+
+           EXEC SQL
+             INSERT INTO USER11.WORDSDB2
+                   (WORDID, WORD, CATEGORY, DIFFICULTY, ACTIVE_FLAG)
+             VALUES (:WORDID, :WORD, :CATEGORY, :DIFFICULTY,
+                    :ACTIVE-FLAG)
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+              SUBTRACT 1 FROM WS-MAXWORDID
+              MOVE 'INSERT NOT SUCCESFUL' TO WS-REJECT-REASON
+              PERFORM CC-REJECT-WORD
+           ELSE
+              ADD 1 TO WS-LOAD-COUNT
+           END-IF
+           .
+      ****************************************************************
+      *CC REJECT WORD SECTION                                        *
+      *WRITES ONE LINE TO THE REJECT REPORT FOR A SKIPPED CANDIDATE  *
+      ****************************************************************
+       CC-REJECT-WORD SECTION.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE WI-WORD TO WR-WORD
+           MOVE WS-REJECT-REASON TO WR-REASON
+           WRITE WR-RECORD FROM WS-DETAIL-LINE
+           .
+      ****************************************************************
+      *D WRITE TOTALS SECTION                                        *
+      ****************************************************************
+       D-WRITE-TOTALS SECTION.
+           MOVE WS-READ-COUNT TO WT-READ
+           MOVE WS-LOAD-COUNT TO WT-LOAD
+           MOVE WS-REJECT-COUNT TO WT-REJECT
+           WRITE WR-RECORD FROM WS-TOTALS-LINE
+           WRITE WR-RECORD FROM WS-TOTALS-LINE2
+           WRITE WR-RECORD FROM WS-TOTALS-LINE3
+           .
+      ****************************************************************
+      *QA MAXWORD SECTION                                            *
+      ****************************************************************
+       QA-MAXWORD SECTION.
+           INITIALIZE WS-MAXWORDID
+           EXEC SQL
+             SELECT  MAX(WORDID)
+             INTO   :WS-MAXWORDID
+             FROM USER11.WORDSDB2
+           END-EXEC
+           .
