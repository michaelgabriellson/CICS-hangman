@@ -0,0 +1,271 @@
+      ****************************************************************
+      *            IDENTIFICATION DIVISION                         ***
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WORDMNT.
+      ****************************************************************
+      *            ENVIRONMENT DIVISION                           ***
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ****************************************************************
+      **           DATA DIVISION                                   ***
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+      * WS-VARIABLES
+       01 WS-WORDID           PIC S9(9) USAGE COMP.
+       01 WS-MAXWORDID        PIC S9(9) USAGE COMP.
+       01 WS-WORD             PIC X(30).
+       01 WS-CATEGORY         PIC X(10).
+       01 WS-DIFFICULTY       PIC X(06).
+       01 WS-ACTIVE-FLAG      PIC X(01).
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       COPY WORDMNT.
+       COPY WORDSDB2.
+      * DB2 AREA
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA         PIC X(01).
+
+      ****************************************************************
+      **           PROCEDURE DIVISION                              ***
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+      *A MAIN SECTION
+      ****************************************************************
+       A-MAIN SECTION.
+           PERFORM B-CICS-SECTION
+           GOBACK
+           .
+      ****************************************************************
+      *B CICS SECTION                                                *
+      *LOGIC FOR DIFFERENT KEY PRESSES IN CICS - PF5=BROWSE,         *
+      *PF6=ADD, PF7=UPDATE, PF8=DELETE (SOFT, VIA ACTIVE-FLAG),      *
+      *PF3=EXIT                                                      *
+      ****************************************************************
+       B-CICS-SECTION.
+
+           EVALUATE TRUE
+           WHEN EIBCALEN = ZERO
+      *       LOGIC FOR THE FIRST CALL OF THE PROGRAM
+             MOVE LOW-VALUES TO WMSCRO
+             MOVE 'ENTER WORDID, PF5=BROWSE PF6=ADD PF7=UPDATE'
+               TO MSG1O
+             PERFORM C-SEND-MAP
+
+           WHEN EIBAID = DFHCLEAR
+      *       LOGIC FOR WHEN THE USER PRESSES THE CLEAR KEY
+             MOVE LOW-VALUES TO WMSCRO
+             MOVE 'ENTER WORDID, PF5=BROWSE PF6=ADD PF7=UPDATE'
+               TO MSG1O
+             PERFORM C-SEND-MAP
+
+           WHEN EIBAID = DFHPF3
+      *       F3 EXIT MAINTENANCE
+             MOVE LOW-VALUES TO WMSCRO
+             MOVE 'MAINTENANCE ENDED. PRESS CLEAR' TO MSG1O
+             PERFORM E-SEND-DATA
+             EXEC CICS
+               RETURN
+             END-EXEC
+
+           WHEN EIBAID = DFHPF5
+      *       F5 BROWSE - DISPLAY THE ROW FOR THE ENTERED WORDID
+             PERFORM D-RECEIVE-MAP
+             PERFORM FB-BROWSE-WORD
+             PERFORM E-SEND-DATA
+
+           WHEN EIBAID = DFHPF6
+      *       F6 ADD - INSERT A NEW ROW USING THE NEXT WORDID AFTER
+      *       THE CURRENT MAX, THE SAME NUMBERING QA-MAXWORD USES
+             PERFORM D-RECEIVE-MAP
+             PERFORM FC-ADD-WORD
+             PERFORM E-SEND-DATA
+
+           WHEN EIBAID = DFHPF7
+      *       F7 UPDATE - REWRITE WORD/CATEGORY/DIFFICULTY FOR THE
+      *       ENTERED WORDID
+             PERFORM D-RECEIVE-MAP
+             PERFORM FD-UPDATE-WORD
+             PERFORM E-SEND-DATA
+
+           WHEN EIBAID = DFHPF8
+      *       F8 DELETE - SOFT-DELETE BY SETTING ACTIVE-FLAG TO 'N'
+      *       SO WORDID GAPS NEVER APPEAR TO QC-SELECT
+             PERFORM D-RECEIVE-MAP
+             PERFORM FE-DELETE-WORD
+             PERFORM E-SEND-DATA
+
+           WHEN OTHER
+      *       LOGIC FOR ANY OTHER CASES
+             MOVE LOW-VALUES TO WMSCRO
+             MOVE 'INVALID KEY PRESSED' TO MSG1O
+             PERFORM E-SEND-DATA
+           END-EVALUATE
+
+           EXEC CICS
+             RETURN TRANSID('WRDM')
+           END-EXEC
+           .
+      ****************************************************************
+      *C SEND MAP SECTION                                            *
+      ****************************************************************
+       C-SEND-MAP SECTION.
+           EXEC CICS SEND
+             MAP     ('WMSCR')
+             MAPSET  ('WORDMNT')
+             FROM    (WMSCRO)
+             ERASE
+           END-EXEC
+           .
+      ****************************************************************
+      *D RECEIVE MAP SECTION                                         *
+      ****************************************************************
+       D-RECEIVE-MAP SECTION.
+           EXEC CICS RECEIVE
+             MAP     ('WMSCR')
+             MAPSET  ('WORDMNT')
+             INTO    (WMSCRI)
+           END-EXEC
+           MOVE WORDIDI TO WS-WORDID
+           .
+      ****************************************************************
+      *E SEND DATA SECTION                                           *
+      ****************************************************************
+       E-SEND-DATA SECTION.
+           EXEC CICS SEND
+             MAP     ('WMSCR')
+             MAPSET  ('WORDMNT')
+             FROM    (WMSCRO)
+             DATAONLY
+           END-EXEC
+           .
+      ****************************************************************
+      *FB BROWSE WORD SECTION                                        *
+      *LOOKS UP THE ENTERED WORDID AND DISPLAYS ITS CURRENT VALUES   *
+      ****************************************************************
+       FB-BROWSE-WORD SECTION.
+           MOVE 'BRW' TO FUNCO
+           MOVE WS-WORDID TO WORDID
+           EXEC SQL
+             SELECT WORD, CATEGORY, DIFFICULTY, ACTIVE_FLAG
+             INTO   :WORD, :CATEGORY, :DIFFICULTY, :ACTIVE-FLAG
+             FROM USER11.WORDSDB2
+             WHERE WORDID = :WORDID
+           END-EXEC
+
+           EVALUATE TRUE
+           WHEN SQLCODE = 100
+             MOVE 'WORDID NOT FOUND' TO MSG1O
+           WHEN SQLCODE NOT = ZERO
+             MOVE 'BROWSE NOT SUCCESFUL' TO MSG1O
+           WHEN OTHER
+             MOVE WORD TO WORDO
+             MOVE CATEGORY TO CATEGORYO
+             MOVE DIFFICULTY TO DIFFICULTYO
+             MOVE ACTIVE-FLAG TO ACTFLAGO
+             MOVE 'WORD FOUND' TO MSG1O
+           END-EVALUATE
+           .
+      ****************************************************************
+      *FC ADD WORD SECTION                                           *
+      *INSERTS A NEW ROW WITH THE NEXT WORDID AFTER THE CURRENT MAX  *
+      ****************************************************************
+       FC-ADD-WORD SECTION.
+           MOVE 'ADD' TO FUNCO
+           INITIALIZE WS-MAXWORDID
+           EXEC SQL
+             SELECT  MAX(WORDID)
+             INTO   :WS-MAXWORDID
+             FROM USER11.WORDSDB2
+           END-EXEC
+
+           ADD 1 TO WS-MAXWORDID
+           MOVE WS-MAXWORDID TO WORDID
+           MOVE WORDI TO WORD
+           MOVE CATEGORYI TO CATEGORY
+           MOVE DIFFICULTYI TO DIFFICULTY
+           MOVE 'Y' TO ACTIVE-FLAG
+
+           EXEC SQL
+             INSERT INTO USER11.WORDSDB2
+                   (WORDID, WORD, CATEGORY, DIFFICULTY, ACTIVE_FLAG)
+             VALUES (:WORDID, :WORD, :CATEGORY, :DIFFICULTY,
+                    :ACTIVE-FLAG)
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+             MOVE 'ADD NOT SUCCESFUL' TO MSG1O
+           ELSE
+             MOVE WORDID TO WORDIDO
+             MOVE 'Y' TO ACTFLAGO
+             MOVE 'WORD ADDED' TO MSG1O
+           END-IF
+           .
+      ****************************************************************
+      *FD UPDATE WORD SECTION                                        *
+      *REWRITES WORD/CATEGORY/DIFFICULTY FOR AN EXISTING WORDID -    *
+      *THIS IS WHAT LETS A TYPO BE FIXED WITHOUT A DBA               *
+      ****************************************************************
+       FD-UPDATE-WORD SECTION.
+           MOVE 'UPD' TO FUNCO
+           MOVE WS-WORDID TO WORDID
+           MOVE WORDI TO WORD
+           MOVE CATEGORYI TO CATEGORY
+           MOVE DIFFICULTYI TO DIFFICULTY
+
+           EXEC SQL
+             UPDATE USER11.WORDSDB2
+                SET WORD = :WORD,
+                    CATEGORY = :CATEGORY,
+                    DIFFICULTY = :DIFFICULTY
+             WHERE WORDID = :WORDID
+           END-EXEC
+
+           EVALUATE TRUE
+           WHEN SQLCODE NOT = ZERO
+             MOVE 'UPDATE NOT SUCCESFUL' TO MSG1O
+           WHEN SQLERRD(3) = 0
+      *       UPDATE ITSELF SUCCEEDED BUT MATCHED NO ROW - SQLCODE
+      *       IS ZERO HERE, NOT 100 (100 IS A SELECT/FETCH-ONLY CODE)
+             MOVE 'WORDID NOT FOUND' TO MSG1O
+           WHEN OTHER
+             MOVE 'WORD UPDATED' TO MSG1O
+           END-EVALUATE
+           .
+      ****************************************************************
+      *FE DELETE WORD SECTION                                        *
+      *SOFT-DELETES BY TURNING OFF ACTIVE-FLAG SO A RETIRED WORD'S   *
+      *HISTORY IN WORDSTATS/GAMEHIST IS NEVER ORPHANED               *
+      ****************************************************************
+       FE-DELETE-WORD SECTION.
+           MOVE 'DEL' TO FUNCO
+           MOVE WS-WORDID TO WORDID
+
+           EXEC SQL
+             UPDATE USER11.WORDSDB2
+                SET ACTIVE_FLAG = 'N'
+             WHERE WORDID = :WORDID
+           END-EXEC
+
+           EVALUATE TRUE
+           WHEN SQLCODE NOT = ZERO
+             MOVE 'DELETE NOT SUCCESFUL' TO MSG1O
+           WHEN SQLERRD(3) = 0
+      *       UPDATE ITSELF SUCCEEDED BUT MATCHED NO ROW - SQLCODE
+      *       IS ZERO HERE, NOT 100 (100 IS A SELECT/FETCH-ONLY CODE)
+             MOVE 'WORDID NOT FOUND' TO MSG1O
+           WHEN OTHER
+             MOVE 'N' TO ACTFLAGO
+             MOVE 'WORD DEACTIVATED' TO MSG1O
+           END-EVALUATE
+           .
