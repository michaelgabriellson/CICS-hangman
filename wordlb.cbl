@@ -0,0 +1,236 @@
+      ****************************************************************
+      *            IDENTIFICATION DIVISION                         ***
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WORDLB.
+      ****************************************************************
+      *            ENVIRONMENT DIVISION                           ***
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ****************************************************************
+      **           DATA DIVISION                                   ***
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+      * WS-VARIABLES
+       01 WS-RANK             PIC 9(02) COMP VALUE 0.
+       01 WS-ROWCOUNT         PIC 9(02) COMP VALUE 0.
+       01 WS-PCT-EDIT         PIC ZZ9.9.
+       01 WS-STREAK-EDIT      PIC ZZ9.
+
+       01 WS-LB-TABLE.
+           02  WS-LB-ENTRY OCCURS 10 TIMES.
+               03  WS-LB-OPID      PIC X(03).
+               03  WS-LB-PCT       PIC X(06).
+               03  WS-LB-STREAK    PIC X(03).
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       COPY LBOARD.
+       COPY WORDSTAT.
+      * DB2 AREA
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA         PIC X(01).
+
+      ****************************************************************
+      **           PROCEDURE DIVISION                              ***
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+      *A MAIN SECTION
+      ****************************************************************
+       A-MAIN SECTION.
+           PERFORM B-CICS-SECTION
+           GOBACK
+           .
+      ****************************************************************
+      *Q DB2 SECTION                                                 *
+      *TOP 10 OPERATORS BY WIN RATE, WITH THE STREAK FROM THEIR MOST *
+      *RECENT GAME (A CORRELATED SUBQUERY SINCE CURRENT-STREAK IS    *
+      *THE VALUE AS OF THAT ROW, NOT A RUNNING TOTAL) - DECLARED     *
+      *HERE, AHEAD OF ITS FIRST OPEN IN C-BUILD-LEADERBOARD           *
+      ****************************************************************
+       QA-DECLARE-LBCSR SECTION.
+           EXEC SQL
+             DECLARE LBCSR CURSOR FOR
+             SELECT S.OPID,
+                    SUM(CASE WHEN S.WIN_FLAG = 'Y' THEN 1 ELSE 0 END),
+                    SUM(CASE WHEN S.WIN_FLAG = 'N' THEN 1 ELSE 0 END),
+                    (SELECT S2.CURRENT_STREAK
+                       FROM USER11.WORDSTATS S2
+                      WHERE S2.OPID = S.OPID
+                      ORDER BY S2.PLAY_TS DESC
+                      FETCH FIRST 1 ROW ONLY)
+             FROM USER11.WORDSTATS S
+             GROUP BY S.OPID
+             ORDER BY (CAST(SUM(CASE WHEN S.WIN_FLAG = 'Y'
+                                     THEN 1 ELSE 0 END) AS DECIMAL(9,2))
+                      / CAST(COUNT(*) AS DECIMAL(9,2))) DESC
+             FETCH FIRST 10 ROWS ONLY
+           END-EXEC
+           .
+      ****************************************************************
+      *B CICS SECTION                                                *
+      *DISPLAY-ONLY TRANSACTION - CLEAR REBUILDS THE STANDINGS,      *
+      *PF3 EXITS                                                      *
+      ****************************************************************
+       B-CICS-SECTION.
+
+           EVALUATE TRUE
+           WHEN EIBCALEN = ZERO
+      *       LOGIC FOR THE FIRST CALL OF THE PROGRAM
+             PERFORM C-BUILD-LEADERBOARD
+             PERFORM D-SEND-MAP
+
+           WHEN EIBAID = DFHCLEAR
+      *       LOGIC FOR WHEN THE USER PRESSES THE CLEAR KEY - REFRESH
+             PERFORM C-BUILD-LEADERBOARD
+             PERFORM D-SEND-MAP
+
+           WHEN EIBAID = DFHPF3
+      *       F3 EXIT LEADERBOARD
+             MOVE LOW-VALUES TO LBSCRO
+             MOVE 'LEADERBOARD ENDED. PRESS CLEAR' TO MSG1O
+             PERFORM E-SEND-DATA
+             EXEC CICS
+               RETURN
+             END-EXEC
+
+           WHEN OTHER
+      *       LOGIC FOR ANY OTHER CASES
+             MOVE 'INVALID KEY - CLEAR=REFRESH PF3=EXIT' TO MSG1O
+             PERFORM E-SEND-DATA
+           END-EVALUATE
+
+           EXEC CICS
+             RETURN TRANSID('WLDB')
+           END-EXEC
+           .
+      ****************************************************************
+      *C BUILD LEADERBOARD SECTION                                   *
+      *FETCHES THE TOP 10 OPERATORS BY WIN RATE OFF USER11.WORDSTATS *
+      *AND FORMATS THE SCREEN FROM THE RESULT                        *
+      ****************************************************************
+       C-BUILD-LEADERBOARD SECTION.
+           MOVE LOW-VALUES TO LBSCRO
+           MOVE ZERO TO WS-ROWCOUNT
+           MOVE SPACES TO WS-LB-TABLE
+
+           EXEC SQL
+             OPEN LBCSR
+           END-EXEC
+
+           PERFORM CA-FETCH-ROW
+           PERFORM CB-STORE-ROW
+                   UNTIL SQLCODE NOT = ZERO OR WS-ROWCOUNT = 10
+
+           EXEC SQL
+             CLOSE LBCSR
+           END-EXEC
+
+           IF WS-ROWCOUNT = 0
+              MOVE 'NO GAMES RECORDED YET' TO MSG1O
+           ELSE
+              MOVE 'CLEAR=REFRESH PF3=EXIT' TO MSG1O
+           END-IF
+
+           PERFORM VARYING WS-RANK FROM 1 BY 1
+                   UNTIL WS-RANK > WS-ROWCOUNT
+              PERFORM CC-FORMAT-ROW
+           END-PERFORM
+           .
+      ****************************************************************
+      *CA FETCH ROW SECTION                                          *
+      ****************************************************************
+       CA-FETCH-ROW SECTION.
+           EXEC SQL
+             FETCH LBCSR
+             INTO  :OPID, :WIN-COUNT, :LOSS-COUNT, :CURRENT-STREAK
+           END-EXEC
+           .
+      ****************************************************************
+      *CB STORE ROW SECTION                                          *
+      *COMPUTES THE WIN PERCENTAGE FOR ONE FETCHED ROW AND SAVES IT  *
+      *IN WS-LB-TABLE FOR CC-FORMAT-ROW TO MOVE TO THE SCREEN        *
+      ****************************************************************
+       CB-STORE-ROW SECTION.
+           ADD 1 TO WS-ROWCOUNT
+           MOVE OPID TO WS-LB-OPID(WS-ROWCOUNT)
+           MOVE CURRENT-STREAK TO WS-STREAK-EDIT
+           MOVE WS-STREAK-EDIT TO WS-LB-STREAK(WS-ROWCOUNT)
+
+           COMPUTE WIN-PCT ROUNDED =
+                   (WIN-COUNT * 100) / (WIN-COUNT + LOSS-COUNT)
+           MOVE WIN-PCT TO WS-PCT-EDIT
+           MOVE WS-PCT-EDIT TO WS-LB-PCT(WS-ROWCOUNT)
+
+           PERFORM CA-FETCH-ROW
+           .
+      ****************************************************************
+      *CC FORMAT ROW SECTION                                         *
+      *MOVES ONE STORED STANDING INTO THE NAMED SCREEN FIELD FOR THE *
+      *RANK GIVEN BY WS-RANK                                          *
+      ****************************************************************
+       CC-FORMAT-ROW SECTION.
+           EVALUATE WS-RANK
+            WHEN  1  MOVE WS-LB-OPID(1)   TO OP1O
+                     MOVE WS-LB-PCT(1)    TO PCT1O
+                     MOVE WS-LB-STREAK(1) TO STK1O
+            WHEN  2  MOVE WS-LB-OPID(2)   TO OP2O
+                     MOVE WS-LB-PCT(2)    TO PCT2O
+                     MOVE WS-LB-STREAK(2) TO STK2O
+            WHEN  3  MOVE WS-LB-OPID(3)   TO OP3O
+                     MOVE WS-LB-PCT(3)    TO PCT3O
+                     MOVE WS-LB-STREAK(3) TO STK3O
+            WHEN  4  MOVE WS-LB-OPID(4)   TO OP4O
+                     MOVE WS-LB-PCT(4)    TO PCT4O
+                     MOVE WS-LB-STREAK(4) TO STK4O
+            WHEN  5  MOVE WS-LB-OPID(5)   TO OP5O
+                     MOVE WS-LB-PCT(5)    TO PCT5O
+                     MOVE WS-LB-STREAK(5) TO STK5O
+            WHEN  6  MOVE WS-LB-OPID(6)   TO OP6O
+                     MOVE WS-LB-PCT(6)    TO PCT6O
+                     MOVE WS-LB-STREAK(6) TO STK6O
+            WHEN  7  MOVE WS-LB-OPID(7)   TO OP7O
+                     MOVE WS-LB-PCT(7)    TO PCT7O
+                     MOVE WS-LB-STREAK(7) TO STK7O
+            WHEN  8  MOVE WS-LB-OPID(8)   TO OP8O
+                     MOVE WS-LB-PCT(8)    TO PCT8O
+                     MOVE WS-LB-STREAK(8) TO STK8O
+            WHEN  9  MOVE WS-LB-OPID(9)   TO OP9O
+                     MOVE WS-LB-PCT(9)    TO PCT9O
+                     MOVE WS-LB-STREAK(9) TO STK9O
+            WHEN 10  MOVE WS-LB-OPID(10)  TO OP10O
+                     MOVE WS-LB-PCT(10)   TO PCT10O
+                     MOVE WS-LB-STREAK(10) TO STK10O
+           END-EVALUATE
+           .
+      ****************************************************************
+      *D SEND MAP SECTION                                            *
+      ****************************************************************
+       D-SEND-MAP SECTION.
+           EXEC CICS SEND
+             MAP     ('LBSCR')
+             MAPSET  ('LBOARD')
+             FROM    (LBSCRO)
+             ERASE
+           END-EXEC
+           .
+      ****************************************************************
+      *E SEND DATA SECTION                                           *
+      ****************************************************************
+       E-SEND-DATA SECTION.
+           EXEC CICS SEND
+             MAP     ('LBSCR')
+             MAPSET  ('LBOARD')
+             FROM    (LBSCRO)
+             DATAONLY
+           END-EXEC
+           .
